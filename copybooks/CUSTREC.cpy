@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CUSTREC
+      * Purpose:  REGISTRO DE CLIENTE COM O NOME JA QUEBRADO EM PARTES
+      *           (PRIMEIRO NOME, ATE TRES NOMES DO MEIO E ULTIMO NOME)
+      *           PELA ROTINA DE UNSTRING DE COMANUNSTRING. CUST-ID
+      *           E A CHAVE DO ARQUIVO MESTRE INDEXADO, PARA
+      *           QUE UMA TRANSACAO DE CONSULTA POSSA LOCALIZAR O
+      *           CLIENTE PELA CHAVE EM VEZ DE REFAZER O UNSTRING.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC 9(06).
+           05  CUST-PRIM-NOME          PIC X(10).
+           05  CUST-NOME-MEIO-1        PIC X(10).
+           05  CUST-NOME-MEIO-2        PIC X(10).
+           05  CUST-NOME-MEIO-3        PIC X(10).
+           05  CUST-ULTI-NOME          PIC X(10).
