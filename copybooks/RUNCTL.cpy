@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: RUNCTL
+      * Purpose:  REGISTRO DE CABECALHO DE EXECUCAO (RUN HEADER)
+      *           GERADO POR CALCULOS3 E LIDO POR CALCULOS, CALCULO2
+      *           E COMANUNSTRING PARA CARIMBAR SEUS PROPRIOS
+      *           RELATORIOS COM A DATA/HORA/NUMERO DA MESMA EXECUCAO.
+      *           WS-RUN-NUMERO E UM SEQUENCIAL QUE SOBE A
+      *           CADA LOTE NOTURNO, PARA QUE OS RELATORIOS DE UMA
+      *           MESMA NOITE POSSAM SER AMARRADOS UNS AOS OUTROS.
+      ******************************************************************
+       01  WS-RUN-HEADER.
+           05  WS-RUN-DATA         PIC X(10).
+           05  WS-RUN-HORA         PIC X(08).
+           05  WS-RUN-NUMERO       PIC 9(06).
