@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: CALC2ERR
+      * Purpose:  TABELA CENTRALIZADA DE CODIGOS DE ERRO DO CALCULO2,
+      *           COM CONTADORES PARA O RESUMO DE FIM DE LOTE. CADA
+      *           TRANSACAO INVALIDA E TALLYADA PELO SEU CODIGO EM VEZ
+      *           DE DERRUBAR O LOTE INTEIRO NO PRIMEIRO ERRO.
+      ******************************************************************
+       01  WS-ERRO-COD              PIC 9(02) VALUE ZEROS.
+           88  ERRO-NENHUM          VALUE 00.
+           88  ERRO-DIV-ZERO        VALUE 01.
+           88  ERRO-MOD-ZERO        VALUE 02.
+           88  ERRO-RAIZ-NEGATIVA   VALUE 03.
+           88  ERRO-OPERACAO-INVAL  VALUE 04.
+           88  ERRO-ENTRADA-INVAL   VALUE 05.
+           88  ERRO-TRANSBORDO      VALUE 06.
+
+       01  WS-CNT-ERRO-01           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-ERRO-02           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-ERRO-03           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-ERRO-04           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-ERRO-05           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-ERRO-06           PIC 9(05) VALUE ZEROS.
+       01  WS-CNT-TRANS-OK          PIC 9(05) VALUE ZEROS.
