@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author:    ÉDER CASAGRANDA
+      * Date:      08/08/2026
+      * Purpose:   RELATORIO IMPRESSO (132 COLUNAS) COM OS RESULTADOS
+      *            DE CALCULOS E CALCULO2, COM CABECALHO DE PAGINA,
+      *            DATA DE EXECUCAO, NUMERACAO DE PAGINA E RODAPE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "data/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+           SELECT CALCOS-FILE ASSIGN TO "data/CALCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALCOS.
+
+           SELECT CALC2-FILE ASSIGN TO "data/CALC2RES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALC2.
+
+           SELECT PRINT-FILE ASSIGN TO "data/RELATORIO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD           PIC X(24).
+
+       FD  CALCOS-FILE.
+       01  CALCOS-RECORD           PIC X(60).
+
+       FD  CALC2-FILE.
+       01  CALC2-RECORD            PIC X(60).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       77 WS-FS-RUNCTL          PIC X(02) VALUE SPACES.
+       77 WS-FS-CALCOS          PIC X(02) VALUE SPACES.
+       77 WS-FS-CALC2           PIC X(02) VALUE SPACES.
+       77 WS-FS-PRINT           PIC X(02) VALUE SPACES.
+       77 WS-FIM-CALCOS         PIC X(01) VALUE 'N'.
+           88 WS-FIM-DE-CALCOS  VALUE 'S'.
+       77 WS-FIM-CALC2          PIC X(01) VALUE 'N'.
+           88 WS-FIM-DE-CALC2   VALUE 'S'.
+      *-----------------------------------------------------------------
+      *    RELATORIO IMPRESSO: SUBSTITUI O DISPLAY ENTRE
+      *    LINHAS DE TRACO DE CALCULOS/CALCULO2 POR UM RELATORIO DE
+      *    132 COLUNAS COM CABECALHO, PAGINACAO E RODAPE, LIDO A
+      *    PARTIR DOS ARQUIVOS DE RESULTADO JA GRAVADOS POR CADA UM.
+       77 WS-PAGINA             PIC 9(03) VALUE ZEROS.
+       77 WS-PAGINA-EDIT        PIC ZZ9.
+       77 WS-LINHA-PAG          PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS         PIC 9(02) VALUE 20.
+       77 WS-TOTAL-LINHAS       PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-EDIT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+************************************************************************
+            PERFORM LER-RUN-HEADER
+
+            OPEN OUTPUT PRINT-FILE
+            PERFORM IMPRIMIR-CABECALHO
+
+      *    SE O ARQUIVO DE ENTRADA AINDA NAO EXISTIR (P.EX. PRIMEIRA
+      *    EXECUCAO ANTES DE CALCULOS/CALCULO2 RODAREM), SO PULA A
+      *    SECAO EM VEZ DE ENTRAR NUM LOOP DE READ QUE NUNCA CHEGA A
+      *    AT END, DO MESMO JEITO QUE LER-RUN-HEADER JA TRATA
+      *    RUNCTL-FILE AUSENTE.
+            OPEN INPUT CALCOS-FILE
+            IF WS-FS-CALCOS = '00'
+                PERFORM IMPRIMIR-SECAO-CALCOS
+                PERFORM UNTIL WS-FIM-DE-CALCOS
+                    READ CALCOS-FILE
+                        AT END
+                            MOVE 'S' TO WS-FIM-CALCOS
+                        NOT AT END
+                            PERFORM IMPRIMIR-LINHA-CALCOS
+                    END-READ
+                END-PERFORM
+                CLOSE CALCOS-FILE
+            END-IF
+
+            OPEN INPUT CALC2-FILE
+            IF WS-FS-CALC2 = '00'
+                PERFORM IMPRIMIR-SECAO-CALC2
+                PERFORM UNTIL WS-FIM-DE-CALC2
+                    READ CALC2-FILE
+                        AT END
+                            MOVE 'S' TO WS-FIM-CALC2
+                        NOT AT END
+                            PERFORM IMPRIMIR-LINHA-CALC2
+                    END-READ
+                END-PERFORM
+                CLOSE CALC2-FILE
+            END-IF
+
+            PERFORM IMPRIMIR-RODAPE
+            CLOSE PRINT-FILE
+
+            STOP RUN.
+************************************************************************
+       LER-RUN-HEADER.
+************************************************************************
+            MOVE SPACES TO WS-RUN-HEADER
+            OPEN INPUT RUNCTL-FILE
+            IF WS-FS-RUNCTL = '00'
+                READ RUNCTL-FILE
+                    NOT AT END
+                        MOVE RUNCTL-RECORD TO WS-RUN-HEADER
+                END-READ
+                CLOSE RUNCTL-FILE
+            END-IF.
+************************************************************************
+       IMPRIMIR-CABECALHO.
+************************************************************************
+            ADD 1 TO WS-PAGINA
+            MOVE WS-PAGINA TO WS-PAGINA-EDIT
+
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'RELATORIO SEMANAL DE CALCULOS'  DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD
+
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'DATA DE EXECUCAO: ' DELIMITED BY SIZE
+                   WS-RUN-DATA         DELIMITED BY SIZE
+                   '     LOTE: '       DELIMITED BY SIZE
+                   WS-RUN-NUMERO       DELIMITED BY SIZE
+                   '     PAGINA: '     DELIMITED BY SIZE
+                   WS-PAGINA-EDIT      DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD
+
+            MOVE SPACES TO PRINT-RECORD
+            MOVE ALL '-' TO PRINT-RECORD(1:80)
+            WRITE PRINT-RECORD
+
+            MOVE ZEROS TO WS-LINHA-PAG.
+************************************************************************
+       IMPRIMIR-SECAO-CALCOS.
+************************************************************************
+            PERFORM QUEBRAR-PAGINA-SE-NECESSARIO
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'RESULTADOS DE CALCULOS' DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD
+            ADD 1 TO WS-LINHA-PAG.
+************************************************************************
+       IMPRIMIR-SECAO-CALC2.
+************************************************************************
+            PERFORM QUEBRAR-PAGINA-SE-NECESSARIO
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'RESULTADOS DE CALCULO2' DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD
+            ADD 1 TO WS-LINHA-PAG.
+************************************************************************
+       IMPRIMIR-LINHA-CALCOS.
+************************************************************************
+            PERFORM QUEBRAR-PAGINA-SE-NECESSARIO
+            MOVE SPACES TO PRINT-RECORD
+            MOVE CALCOS-RECORD TO PRINT-RECORD(4:60)
+            WRITE PRINT-RECORD
+            ADD 1 TO WS-LINHA-PAG
+            ADD 1 TO WS-TOTAL-LINHAS.
+************************************************************************
+       IMPRIMIR-LINHA-CALC2.
+************************************************************************
+            PERFORM QUEBRAR-PAGINA-SE-NECESSARIO
+            MOVE SPACES TO PRINT-RECORD
+            MOVE CALC2-RECORD TO PRINT-RECORD(4:60)
+            WRITE PRINT-RECORD
+            ADD 1 TO WS-LINHA-PAG
+            ADD 1 TO WS-TOTAL-LINHAS.
+************************************************************************
+       QUEBRAR-PAGINA-SE-NECESSARIO.
+************************************************************************
+            IF WS-LINHA-PAG >= WS-MAX-LINHAS
+                MOVE SPACES TO PRINT-RECORD
+                WRITE PRINT-RECORD
+                PERFORM IMPRIMIR-CABECALHO
+            END-IF.
+************************************************************************
+       IMPRIMIR-RODAPE.
+************************************************************************
+            MOVE WS-TOTAL-LINHAS TO WS-TOTAL-EDIT
+            MOVE SPACES TO PRINT-RECORD
+            MOVE ALL '-' TO PRINT-RECORD(1:80)
+            WRITE PRINT-RECORD
+
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'TOTAL DE LINHAS IMPRESSAS: ' DELIMITED BY SIZE
+                   WS-TOTAL-EDIT                  DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD
+
+            MOVE SPACES TO PRINT-RECORD
+            STRING 'FIM DO RELATORIO' DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+            END-STRING
+            WRITE PRINT-RECORD.
+
+       END PROGRAM RELATORIO.
