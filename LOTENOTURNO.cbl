@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author:    ÉDER CASAGRANDA
+      * Date:      08/08/2026
+      * Purpose:   JOB CONTROLADOR DO LOTE NOTURNO (CALCULOS3, CALCULOS,
+      *            CALCULO2 E COMANUNSTRING) COM RESTART POR PASSO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTENOTURNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "data/LOTERESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESTART.
+
+      *    MARCADOR DE CONCLUSAO GRAVADO PELO PROPRIO CALCULO2 (VER
+      *    CALCULO2.CBL) SO QUANDO O PASSO RODA O ARQUIVO DE
+      *    TRANSACOES INTEIRO SEM ABEND. USADO PARA CONFIRMAR UM
+      *    RETURN-CODE NAO-ZERO TOLERADO ANTES DE TRATA-LO COMO
+      *    PENDENCIA EM VEZ DE FALHA.
+           SELECT STATUS-FILE ASSIGN TO "data/CALC2STAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD                  PIC X(15).
+
+       FD  STATUS-FILE.
+       01  STATUS-RECORD                   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    ESTE PROGRAMA SUBSTITUI A EXECUCAO MANUAL, UM DE CADA VEZ, DE
+      *    CALCULOS3/CALCULOS/CALCULO2/COMANUNSTRING. CADA
+      *    PASSO E DISPARADO COMO UM COMANDO DE SISTEMA (O EXECUTAVEL
+      *    COMPILADO DE CADA PROGRAMA), NA ORDEM. QUANDO UM PASSO
+      *    TERMINA COM SUCESSO SEU NOME E GRAVADO EM RESTART-FILE; UMA
+      *    NOVA EXECUCAO COM O PARAMETRO 'RESTART' PULA OS PASSOS JA
+      *    GRAVADOS EM VEZ DE REFAZER O LOTE INTEIRO.
+       77 WS-FS-RESTART                    PIC X(02) VALUE SPACES.
+       77 WS-PARM                          PIC X(10) VALUE SPACES.
+       77 WS-PASSO-NOME                    PIC X(15) VALUE SPACES.
+       77 WS-PASSO-CMD                     PIC X(30) VALUE SPACES.
+       77 WS-PASSO-RC                      PIC 9(09) VALUE ZEROS.
+       77 WS-DONE-CALCULOS3                PIC X(01) VALUE 'N'.
+           88 JA-FEITO-CALCULOS3           VALUE 'S'.
+       77 WS-DONE-CALCULOS                 PIC X(01) VALUE 'N'.
+           88 JA-FEITO-CALCULOS            VALUE 'S'.
+       77 WS-DONE-CALCULO2                 PIC X(01) VALUE 'N'.
+           88 JA-FEITO-CALCULO2            VALUE 'S'.
+       77 WS-DONE-COMANUNSTRING            PIC X(01) VALUE 'N'.
+           88 JA-FEITO-COMANUNSTRING       VALUE 'S'.
+       77 WS-PASSO-JA-FEITO                PIC X(01) VALUE 'N'.
+           88 WS-PASSO-CONCLUIDO           VALUE 'S'.
+      *-----------------------------------------------------------------
+      *    O RETURN-CODE DO CALCULO2 CARREGA A CONTAGEM DE TRANSACOES
+      *    REJEITADAS DO LOTE, NAO UM SINAL DE FALHA DO
+      *    PASSO -- O PROGRAMA RODOU O ARQUIVO INTEIRO E JA TALLYOU
+      *    CADA REGISTRO INVALIDO. TRATAR ISSO COMO ERRO DE PASSO
+      *    DERRUBAVA O LOTE NOTURNO INTEIRO NO PRIMEIRO REGISTRO RUIM,
+      *    EXATAMENTE O QUE SE QUERIA EVITAR AO CENTRALIZAR OS CODIGOS DE
+      *    ERRO. SO ESTE PASSO TOLERA RETURN-CODE NAO-ZERO COMO
+      *    PENDENCIA (AVISO), NAO COMO FALHA -- MAS SO DEPOIS DE
+      *    VERIFICAR-MARCADOR-PASSO CONFIRMAR, PELO MARCADOR GRAVADO
+      *    PELO PROPRIO CALCULO2, QUE O RETURN-CODE NAO-ZERO REALMENTE
+      *    VEIO DE UM PASSO QUE RODOU ATE O FIM; DO CONTRARIO (EX.:
+      *    EXECUTAVEL AUSENTE) O PASSO CAI NO MESMO TRATAMENTO DE
+      *    FALHA DE QUALQUER OUTRO PASSO.
+       77 WS-PASSO-TOLERA-RC               PIC X(01) VALUE 'N'.
+           88 WS-TOLERA-RC-NAO-ZERO        VALUE 'S'.
+       77 WS-FS-STATUS                     PIC X(02) VALUE SPACES.
+       77 WS-MARCADOR-FLAG                 PIC X(01) VALUE 'N'.
+           88 WS-MARCADOR-CONFIRMADO       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *-----------------------------------------------------------------
+      *    SE NAO FOR UM RESTART, ZERA O CONTROLE DE PASSOS PARA COMECAR
+      *    O LOTE DO ZERO; SE FOR, OS PASSOS JA GRAVADOS SAO PULADOS.
+            ACCEPT WS-PARM FROM COMMAND-LINE
+            IF WS-PARM NOT = 'RESTART'
+                OPEN OUTPUT RESTART-FILE
+                CLOSE RESTART-FILE
+            END-IF
+
+            PERFORM LER-PASSOS-CONCLUIDOS
+
+            OPEN EXTEND RESTART-FILE
+            IF WS-FS-RESTART NOT = '00'
+                OPEN OUTPUT RESTART-FILE
+            END-IF
+
+            MOVE 'CALCULOS3'      TO WS-PASSO-NOME
+            MOVE './calculos3'    TO WS-PASSO-CMD
+            MOVE 'N'              TO WS-PASSO-TOLERA-RC
+            MOVE WS-DONE-CALCULOS3 TO WS-PASSO-JA-FEITO
+            PERFORM EXECUTAR-PASSO
+            MOVE WS-PASSO-JA-FEITO TO WS-DONE-CALCULOS3
+
+            MOVE 'CALCULOS'       TO WS-PASSO-NOME
+            MOVE './calculos'     TO WS-PASSO-CMD
+            MOVE 'N'              TO WS-PASSO-TOLERA-RC
+            MOVE WS-DONE-CALCULOS TO WS-PASSO-JA-FEITO
+            PERFORM EXECUTAR-PASSO
+            MOVE WS-PASSO-JA-FEITO TO WS-DONE-CALCULOS
+
+            MOVE 'CALCULO2'       TO WS-PASSO-NOME
+            MOVE './calculo2'     TO WS-PASSO-CMD
+            MOVE 'S'              TO WS-PASSO-TOLERA-RC
+            MOVE WS-DONE-CALCULO2 TO WS-PASSO-JA-FEITO
+            PERFORM EXECUTAR-PASSO
+            MOVE WS-PASSO-JA-FEITO TO WS-DONE-CALCULO2
+
+            MOVE 'COMANUNSTRING'  TO WS-PASSO-NOME
+            MOVE './comanunstring' TO WS-PASSO-CMD
+            MOVE 'N'              TO WS-PASSO-TOLERA-RC
+            MOVE WS-DONE-COMANUNSTRING TO WS-PASSO-JA-FEITO
+            PERFORM EXECUTAR-PASSO
+            MOVE WS-PASSO-JA-FEITO TO WS-DONE-COMANUNSTRING
+
+            CLOSE RESTART-FILE
+
+            DISPLAY 'LOTE NOTURNO CONCLUIDO COM SUCESSO.'
+            STOP RUN.
+      *-----------------------------------------------------------------
+       EXECUTAR-PASSO.
+      *-----------------------------------------------------------------
+            IF WS-PASSO-CONCLUIDO
+                DISPLAY 'PASSO JA CONCLUIDO, PULANDO: ' WS-PASSO-NOME
+            ELSE
+                DISPLAY 'EXECUTANDO PASSO: ' WS-PASSO-NOME
+                CALL 'SYSTEM' USING WS-PASSO-CMD
+                COMPUTE WS-PASSO-RC = RETURN-CODE / 256
+                IF WS-PASSO-RC = 0
+                    DISPLAY 'PASSO CONCLUIDO: ' WS-PASSO-NOME
+                    MOVE 'S' TO WS-PASSO-JA-FEITO
+                    PERFORM GRAVAR-PASSO-CONCLUIDO
+                ELSE
+                    MOVE 'N' TO WS-MARCADOR-FLAG
+                    IF WS-TOLERA-RC-NAO-ZERO
+                        PERFORM VERIFICAR-MARCADOR-PASSO
+                    END-IF
+                    IF WS-MARCADOR-CONFIRMADO
+                        DISPLAY 'PASSO CONCLUIDO COM PENDENCIAS: '
+                                WS-PASSO-NOME ' (TRANSACOES REJEITADAS'
+                                ', RETURN-CODE=' WS-PASSO-RC ')'
+                        MOVE 'S' TO WS-PASSO-JA-FEITO
+                        PERFORM GRAVAR-PASSO-CONCLUIDO
+                    ELSE
+                        DISPLAY 'ERRO NO PASSO ' WS-PASSO-NOME
+                                ' (RETURN-CODE=' WS-PASSO-RC ')'
+                        DISPLAY 'LOTE INTERROMPIDO. CORRIJA O PASSO E '
+                                'REEXECUTE COM O PARAMETRO RESTART.'
+                        CLOSE RESTART-FILE
+                        STOP RUN
+                    END-IF
+                END-IF
+            END-IF.
+      *-----------------------------------------------------------------
+       VERIFICAR-MARCADOR-PASSO.
+      *-----------------------------------------------------------------
+      *    CONFIRMA, PELO MARCADOR GRAVADO PELO PROPRIO PASSO, QUE UM
+      *    RETURN-CODE NAO-ZERO TOLERADO VEIO DE UM PASSO QUE DE FATO
+      *    RODOU ATE O FIM (TRANSACOES REJEITADAS TALLYADAS), NAO DE
+      *    UM PASSO QUE NUNCA CHEGOU A EXECUTAR (EX.: EXECUTAVEL
+      *    AUSENTE, RETURN-CODE DE 'COMMAND NOT FOUND' DO SHELL).
+            MOVE 'N' TO WS-MARCADOR-FLAG
+            OPEN INPUT STATUS-FILE
+            IF WS-FS-STATUS = '00'
+                READ STATUS-FILE
+                    NOT AT END
+                        IF STATUS-RECORD (1:18) = 'CALCULO2 CONCLUIDO'
+                            MOVE 'S' TO WS-MARCADOR-FLAG
+                        END-IF
+                END-READ
+                CLOSE STATUS-FILE
+            END-IF.
+      *-----------------------------------------------------------------
+       GRAVAR-PASSO-CONCLUIDO.
+      *-----------------------------------------------------------------
+            MOVE SPACES TO RESTART-RECORD
+            MOVE WS-PASSO-NOME TO RESTART-RECORD
+            WRITE RESTART-RECORD.
+      *-----------------------------------------------------------------
+       LER-PASSOS-CONCLUIDOS.
+      *-----------------------------------------------------------------
+            OPEN INPUT RESTART-FILE
+            IF WS-FS-RESTART = '00'
+                PERFORM UNTIL WS-FS-RESTART = '10'
+                    READ RESTART-FILE
+                        AT END
+                            MOVE '10' TO WS-FS-RESTART
+                        NOT AT END
+                            PERFORM MARCAR-PASSO-CONCLUIDO
+                    END-READ
+                END-PERFORM
+                CLOSE RESTART-FILE
+            END-IF.
+      *-----------------------------------------------------------------
+       MARCAR-PASSO-CONCLUIDO.
+      *-----------------------------------------------------------------
+            IF RESTART-RECORD = 'CALCULOS3'
+                MOVE 'S' TO WS-DONE-CALCULOS3
+            ELSE IF RESTART-RECORD = 'CALCULOS'
+                MOVE 'S' TO WS-DONE-CALCULOS
+            ELSE IF RESTART-RECORD = 'CALCULO2'
+                MOVE 'S' TO WS-DONE-CALCULO2
+            ELSE IF RESTART-RECORD = 'COMANUNSTRING'
+                MOVE 'S' TO WS-DONE-COMANUNSTRING
+            END-IF.
+
+       END PROGRAM LOTENOTURNO.
