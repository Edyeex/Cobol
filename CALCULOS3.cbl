@@ -6,8 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "data/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+           SELECT RUNSEQ-FILE ASSIGN TO "data/RUNSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNSEQ.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD           PIC X(24).
+
+       FD  RUNSEQ-FILE.
+       01  RUNSEQ-RECORD           PIC 9(06).
+
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
        77 WS-NUM-1                     PIC 99 VALUE 0.
@@ -16,21 +32,75 @@
        77 WS-ERROR                     PIC X(50) VALUE  SPACES.
       *-----------------------------------------------------------------
        77 WS-DATA                      PIC X(10) VALUE SPACES.
+       01 WS-SYS-DATA.
+           05  WS-SYS-ANO              PIC 9(04).
+           05  WS-SYS-MES              PIC 9(02).
+           05  WS-SYS-DIA               PIC 9(02).
+       77 WS-SYS-HORA                  PIC 9(08) VALUE ZEROS.
+       77 WS-FS-RUNCTL                 PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *    NUMERO SEQUENCIAL DO LOTE, PERSISTIDO EM
+      *    data/RUNSEQ.DAT NO MESMO ESTILO DE ARQUIVO DE UM REGISTRO SO
+      *    JA USADO PARA O CHECKPOINT DO CALCULO2 E PARA O
+      *    ARQUIVO DE CONFIGURACAO DE CASAS DECIMAIS.
+       77 WS-FS-RUNSEQ                 PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+       COPY RUNCTL.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *-----------------------------------------------------------------
 
-            MOVE '07'          TO WS-DATA(01:02)
-            MOVE '/'           TO WS-DATA(03:01)
-            MOVE '11'          TO WS-DATA(04:02)
-            MOVE '/'           TO WS-DATA(06:01)
-            MOVE '2023'        TO WS-DATA(07:04)
+            ACCEPT WS-SYS-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-SYS-HORA FROM TIME
+
+            MOVE WS-SYS-DIA          TO WS-DATA(01:02)
+            MOVE '/'                 TO WS-DATA(03:01)
+            MOVE WS-SYS-MES          TO WS-DATA(04:02)
+            MOVE '/'                 TO WS-DATA(06:01)
+            MOVE WS-SYS-ANO          TO WS-DATA(07:04)
 
             DISPLAY 'CRIADO EM: ' WS-DATA
+
+            PERFORM PROX-NUMERO-LOTE
+            DISPLAY 'NUMERO DO LOTE: ' WS-RUN-NUMERO
+      *-----------------------------------------------------------------
+      *    GRAVA O CABECALHO DE EXECUCAO PARA QUE CALCULOS, CALCULO2
+      *    E COMANUNSTRING CARIMBEM A MESMA DATA/HORA/NUMERO DE LOTE EM
+      *    SEUS PROPRIOS RELATORIOS, EM VEZ DE CADA UM TER SUA PROPRIA
+      *    DATA FIXA.
+            MOVE WS-DATA             TO WS-RUN-DATA
+            MOVE WS-SYS-HORA         TO WS-RUN-HORA
+
+            OPEN OUTPUT RUNCTL-FILE
+            MOVE WS-RUN-HEADER       TO RUNCTL-RECORD
+            WRITE RUNCTL-RECORD
+            CLOSE RUNCTL-FILE
       *-----------------------------------------------------------------
 
             DISPLAY ''
 
             STOP RUN.
+      *-----------------------------------------------------------------
+       PROX-NUMERO-LOTE.
+      *-----------------------------------------------------------------
+      *    LE O ULTIMO NUMERO DE LOTE GRAVADO, SOMA 1 E GRAVA DE VOLTA,
+      *    PARTINDO DE 1 SE O ARQUIVO AINDA NAO EXISTIR (PRIMEIRA
+      *    EXECUCAO DO LOTE NESTE AMBIENTE).
+            MOVE ZEROS TO WS-RUN-NUMERO
+            OPEN INPUT RUNSEQ-FILE
+            IF WS-FS-RUNSEQ = '00'
+                READ RUNSEQ-FILE
+                    NOT AT END
+                        MOVE RUNSEQ-RECORD TO WS-RUN-NUMERO
+                END-READ
+                CLOSE RUNSEQ-FILE
+            END-IF
+
+            ADD 1 TO WS-RUN-NUMERO
+
+            OPEN OUTPUT RUNSEQ-FILE
+            MOVE WS-RUN-NUMERO TO RUNSEQ-RECORD
+            WRITE RUNSEQ-RECORD
+            CLOSE RUNSEQ-FILE.
        END PROGRAM CALCULOS3.
