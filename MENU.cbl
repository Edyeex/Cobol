@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:    ÉDER CASAGRANDA
+      * Date:      08/08/2026
+      * Purpose:   MENU DE ENTRADA UNICA PARA O OPERADOR ESCOLHER ENTRE
+      *            RODAR UM CALCULO (CALCULO2) OU ANALISAR UM NOME
+      *            (COMANUNSTRING), EM VEZ DE PRECISAR SABER QUAL DOS
+      *            PROGRAMAS COMPILADOS INVOCAR NA LINHA DE COMANDO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ARQUIVO DE TRANSACAO AVULSA PROPRIO DO MENU,
+      *    SEPARADO DE data/CALC2TRN.DAT (O ARQUIVO DO LOTE
+      *    NOTURNO) -- CALCULO2 CHAMADO COM O PARAMETRO 'MENU' LE
+      *    SO ESTE ARQUIVO E GUARDA SEU PROPRIO CHECKPOINT/RESULTADO/
+      *    AUDITORIA, PARA QUE UM CALCULO AVULSO NAO REPROCESSE (E
+      *    RECONTE) AS TRANSACOES JA GRAVADAS PELO LOTE NOTURNO.
+           SELECT TRAN-FILE ASSIGN TO "data/CALC2TRNM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+
+           SELECT IMPORT-FILE ASSIGN TO "data/CUSTIMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPORT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05  TRAN-N1             PIC 9(05)V9(2).
+           05  TRAN-N2             PIC 9(05)V9(2).
+           05  TRAN-OP             PIC X(01).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    MENU DE OPERADOR: CALCULO2 E COMANUNSTRING SAO
+      *    CADA UM UM PROGRAMA PRINCIPAL EM LOTE, COM SEU PROPRIO OPEN/
+      *    STOP RUN E, NO CASO DE CALCULO2, CHECKPOINT/AUDITORIA
+      *    PROPRIOS -- NAO HA UMA SUB-ROTINA CALLAVEL DE UMA TRANSACAO
+      *    SO PARA REUTILIZAR. EM VEZ DE DUPLICAR AQUELA LOGICA AQUI,
+      *    O MENU GRAVA A TRANSACAO/NOME DIGITADO NO MESMO ARQUIVO DE
+      *    ENTRADA QUE O PROGRAMA JA LE E DISPARA O EXECUTAVEL
+      *    COMPILADO VIA CALL 'SYSTEM', DO MESMO JEITO QUE LOTENOTURNO
+      *    JA FAZ PARA OS PASSOS DO LOTE NOTURNO.
+       77 WS-FS-TRAN                       PIC X(02) VALUE SPACES.
+       77 WS-FS-IMPORT                     PIC X(02) VALUE SPACES.
+       77 WS-OPCAO                         PIC X(01) VALUE SPACES.
+       77 WS-PASSO-CMD                     PIC X(30) VALUE SPACES.
+       77 WS-PASSO-RC                      PIC 9(09) VALUE ZEROS.
+       77 WS-N1-DIGIT                      PIC 9(05)V9(2) VALUE ZEROS.
+       77 WS-N2-DIGIT                      PIC 9(05)V9(2) VALUE ZEROS.
+       77 WS-O-DIGIT                       PIC X(01) VALUE SPACES.
+       77 WS-NOME-DIGIT                    PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *-----------------------------------------------------------------
+            PERFORM UNTIL WS-OPCAO = '0'
+                DISPLAY ' '
+                DISPLAY '-=-=-=-= MENU =-=-=-=-'
+                DISPLAY '1 - EXECUTAR UM CALCULO (CALCULO2)'
+                DISPLAY '2 - ANALISAR UM NOME (COMANUNSTRING)'
+                DISPLAY '0 - SAIR'
+                DISPLAY 'OPCAO: ' WITH NO ADVANCING
+                ACCEPT WS-OPCAO
+
+                EVALUATE WS-OPCAO
+                    WHEN '1'
+                        PERFORM EXECUTAR-CALCULO
+                    WHEN '2'
+                        PERFORM EXECUTAR-PARSER
+                    WHEN '0'
+                        DISPLAY 'SAINDO...'
+                    WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA.'
+                END-EVALUATE
+            END-PERFORM
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+       EXECUTAR-CALCULO.
+      *-----------------------------------------------------------------
+            DISPLAY 'N1: ' WITH NO ADVANCING
+            ACCEPT WS-N1-DIGIT
+            DISPLAY 'N2: ' WITH NO ADVANCING
+            ACCEPT WS-N2-DIGIT
+            DISPLAY 'OPERADOR (+ - * / M E R): ' WITH NO ADVANCING
+            ACCEPT WS-O-DIGIT
+
+      *    SEMPRE RECRIA O ARQUIVO AVULSO COM A UNICA TRANSACAO DIGITADA
+      *    (EM VEZ DE OPEN EXTEND) PARA QUE CALCULO2 SEMPRE PROCESSE
+      *    EXATAMENTE 1 REGISTRO NESTA EXECUCAO.
+            OPEN OUTPUT TRAN-FILE
+            MOVE WS-N1-DIGIT TO TRAN-N1
+            MOVE WS-N2-DIGIT TO TRAN-N2
+            MOVE WS-O-DIGIT  TO TRAN-OP
+            WRITE TRAN-RECORD
+            CLOSE TRAN-FILE
+
+            MOVE './calculo2 MENU' TO WS-PASSO-CMD
+            CALL 'SYSTEM' USING WS-PASSO-CMD
+            COMPUTE WS-PASSO-RC = RETURN-CODE / 256
+            IF WS-PASSO-RC NOT = 0
+                DISPLAY 'CALCULO2 TERMINOU COM PENDENCIAS. VEJA O '
+                        'RESUMO DE FIM DE LOTE ACIMA.'
+            END-IF.
+      *-----------------------------------------------------------------
+       EXECUTAR-PARSER.
+      *-----------------------------------------------------------------
+            DISPLAY 'NOME COMPLETO: ' WITH NO ADVANCING
+            ACCEPT WS-NOME-DIGIT
+
+            OPEN EXTEND IMPORT-FILE
+            IF WS-FS-IMPORT NOT = '00'
+                OPEN OUTPUT IMPORT-FILE
+            END-IF
+            MOVE WS-NOME-DIGIT TO IMPORT-RECORD
+            WRITE IMPORT-RECORD
+            CLOSE IMPORT-FILE
+
+            MOVE './comanunstring' TO WS-PASSO-CMD
+            CALL 'SYSTEM' USING WS-PASSO-CMD.
+
+       END PROGRAM MENU.
