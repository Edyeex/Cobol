@@ -6,73 +6,765 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULO2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "data/CALC2TRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+
+           SELECT RESULT-FILE ASSIGN TO "data/CALC2RES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULT.
+
+           SELECT RUNCTL-FILE ASSIGN TO "data/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CALC2CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/CALC2AUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT CONFIG-FILE ASSIGN TO "data/CALC2CFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+           SELECT REJECT-FILE ASSIGN TO "data/CALC2REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT.
+
+      *    MARCADOR DE CONCLUSAO DO LOTE, LIDO PELO LOTENOTURNO PARA
+      *    DISTINGUIR UM PASSO QUE RODOU O ARQUIVO INTEIRO E SO TEVE
+      *    TRANSACOES REJEITADAS (RETURN-CODE NAO-ZERO, MAS PASSO
+      *    CONCLUIDO) DE UM PASSO QUE NEM CHEGOU A RODAR (EX.:
+      *    EXECUTAVEL AUSENTE). O LOTE NOTURNO NAO PODE CONFIAR SO NO
+      *    RETURN-CODE PARA ISSO, JA QUE AMBOS OS CASOS PODEM CHEGAR
+      *    COMO UM RETURN-CODE NAO-ZERO.
+           SELECT STATUS-FILE ASSIGN TO "data/CALC2STAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+
+      *    EXECUCAO AVULSA DISPARADA PELO MENU: UM
+      *    JOGO "M" DE ARQUIVOS PROPRIO, PARALELO AO DO LOTE NOTURNO
+      *    ACIMA, USADO QUANDO CALCULO2 RECEBE O PARAMETRO 'MENU' NA
+      *    LINHA DE COMANDO (VER DEFINIR-ARQUIVOS) -- DO CONTRARIO O
+      *    LIMPAR-CHECKPOINT DE TODA EXECUCAO ZERA O CHECKPOINT
+      *    COMPARTILHADO, E A PROXIMA CHAMADA DO MENU REPROCESSA (E
+      *    RECONTA) TODAS AS TRANSACOES JA GRAVADAS NO ARQUIVO DE LOTE.
+      *    O ASSIGN E LITERAL (NAO UM NOME DINAMICO EM WORKING-
+      *    STORAGE) PORQUE O DIALETO -STD=IBM USA ASSIGN-CLAUSE
+      *    EXTERNAL: UM ASSIGN TO NOME-DE-CAMPO NESSE DIALETO E
+      *    RESOLVIDO COMO UM NOME SIMBOLICO DE DISPOSITIVO (SO O
+      *    ULTIMO SEGMENTO APOS O HIFEN), NAO COMO O CONTEUDO EM
+      *    TEMPO DE EXECUCAO DO CAMPO -- UM SEGUNDO SELECT COM ASSIGN
+      *    LITERAL E O JEITO SUPORTADO NESSE DIALETO DE TER DOIS
+      *    NOMES DE ARQUIVO POSSIVEIS PARA O MESMO FD.
+           SELECT TRAN-FILE-M ASSIGN TO "data/CALC2TRNM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN-M.
+
+           SELECT RESULT-FILE-M ASSIGN TO "data/CALC2RESM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULT-M.
+
+           SELECT CHECKPOINT-FILE-M ASSIGN TO "data/CALC2CKPTM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT-M.
+
+           SELECT AUDIT-FILE-M ASSIGN TO "data/CALC2AUDM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-M.
+
+           SELECT REJECT-FILE-M ASSIGN TO "data/CALC2REJM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT-M.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05  TRAN-N1             PIC 9(05)V9(2).
+           05  TRAN-N2             PIC 9(05)V9(2).
+           05  TRAN-OP             PIC X(01).
+       01  TRAN-RECORD-ALPHA REDEFINES TRAN-RECORD
+                                   PIC X(15).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD           PIC X(60).
+
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD           PIC X(24).
+
+       FD  CHECKPOINT-FILE.
+      *    ALEM DO NUMERO DO ULTIMO REGISTRO PROCESSADO, O CHECKPOINT
+      *    TAMBEM GUARDA OS CONTADORES DE OK/ERRO E O TOTAL DE WS-R
+      *    ACUMULADOS ATE AQUI: SEM ISSO, UM
+      *    RESTART ZERAVA WS-CNT-TRANS-OK/WS-CNT-ERRO-0x/WS-TOTAL-R NO
+      *    WORKING-STORAGE ENQUANTO WS-REC-NUM CONTINUAVA CONTANDO O
+      *    ARQUIVO INTEIRO, E OS TOTAIS DE CONTROLE NUNCA BATIAM.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REC-NUM         PIC 9(06).
+           05  CKPT-CNT-OK          PIC 9(05).
+           05  CKPT-CNT-ERRO-01     PIC 9(05).
+           05  CKPT-CNT-ERRO-02     PIC 9(05).
+           05  CKPT-CNT-ERRO-03     PIC 9(05).
+           05  CKPT-CNT-ERRO-04     PIC 9(05).
+           05  CKPT-CNT-ERRO-05     PIC 9(05).
+           05  CKPT-CNT-ERRO-06     PIC 9(05).
+           05  CKPT-TOTAL-R         PIC 9(09)V9(4).
+
+      *    117 BYTES NO PIOR CASO (DATA+HORA+N1+N2+OP+R+ERRO=S/N+UM
+      *    ESPACO+WS-ERR, QUE CHEGA A 50 BYTES NAS MENSAGENS MAIS
+      *    LONGAS COMO "OPERACAO INVALIDA..." E "ENTRADA INVALIDA...");
+      *    120 DA MARGEM SEM TRUNCAR A MENSAGEM DE ERRO NO MEIO.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD            PIC X(120).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD           PIC 9(02).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD           PIC X(100).
 
+       FD  STATUS-FILE.
+       01  STATUS-RECORD           PIC X(30).
+
+      *    LAYOUTS "M" (EXECUCAO AVULSA DO MENU) DECLARADOS COMO
+      *    PIC X DO MESMO TAMANHO EM BYTES DO REGISTRO CORRESPONDENTE
+      *    DO LOTE NOTURNO, PARA QUE UM MOVE SIMPLES TRANSFIRA O
+      *    CONTEUDO JA MONTADO (WS-N1/WS-N2/... OU CKPT-*) SEM
+      *    DUPLICAR CADA SUBCAMPO.
+       FD  TRAN-FILE-M.
+       01  TRAN-RECORD-M            PIC X(15).
+
+       FD  RESULT-FILE-M.
+       01  RESULT-RECORD-M          PIC X(60).
+
+       FD  CHECKPOINT-FILE-M.
+       01  CHECKPOINT-RECORD-M      PIC X(54).
+
+       FD  AUDIT-FILE-M.
+       01  AUDIT-RECORD-M           PIC X(120).
+
+       FD  REJECT-FILE-M.
+       01  REJECT-RECORD-M          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       COPY CALC2ERR.
+       77 WS-FS-RUNCTL          PIC X(02) VALUE SPACES.
+       77 WS-FS-CKPT            PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *    EXECUCAO AVULSA DISPARADA PELO MENU: O
+      *    PARAMETRO 'MENU' NA LINHA DE COMANDO (DO MESMO JEITO QUE
+      *    LOTENOTURNO JA ACEITA 'RESTART') LIGA WS-MODO-AVULSO, QUE
+      *    PASSA A CHAVEAR CADA OPEN/READ/WRITE/CLOSE PARA O JOGO DE
+      *    ARQUIVOS "M" (VER FILE-CONTROL) EM VEZ DO LOTE NOTURNO.
+       77 WS-PARM               PIC X(10) VALUE SPACES.
+       77 WS-MODO-AVULSO-FLAG   PIC X(01) VALUE 'N'.
+           88 WS-MODO-AVULSO    VALUE 'S'.
+       77 WS-FS-TRAN-M          PIC X(02) VALUE SPACES.
+       77 WS-FS-RESULT-M        PIC X(02) VALUE SPACES.
+       77 WS-FS-CKPT-M          PIC X(02) VALUE SPACES.
+       77 WS-FS-AUDIT-M         PIC X(02) VALUE SPACES.
+       77 WS-FS-REJECT-M        PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *    CHECKPOINT/RESTART DO LOTE DE TRANSACOES: A CADA
+      *    TRANSACAO PROCESSADA COM SUCESSO O NUMERO DO REGISTRO E
+      *    GRAVADO EM CHECKPOINT-FILE. SE O LOTE ABENDAR NO MEIO (POR
+      *    EX. UM OPERADOR INVALIDO), UMA NOVA EXECUCAO PULA OS
+      *    REGISTROS JA PROCESSADOS EM VEZ DE COMECAR DO ZERO.
+       77 WS-REC-NUM            PIC 9(06) VALUE ZEROS.
+       77 WS-CKPT-INICIO        PIC 9(06) VALUE ZEROS.
+       77 WS-FS-AUDIT           PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *    TRILHA DE AUDITORIA: CADA TRANSACAO PROCESSADA,
+      *    COM SUCESSO OU NAO, GRAVA UMA LINHA EM AUDIT-FILE COM DATA/
+      *    HORA, OS VALORES DE ENTRADA, O OPERADOR, O RESULTADO E O
+      *    ERRO (SE HOUVE), PARA RASTREAR DEPOIS QUAL TRANSACAO GEROU
+      *    QUAL LINHA DO LOTE.
+       77 WS-AUD-DATA           PIC X(08) VALUE SPACES.
+       77 WS-AUD-HORA           PIC X(08) VALUE SPACES.
+       77 WS-AUD-ERRO           PIC X(01) VALUE 'N'.
+           88 WS-AUD-COM-ERRO   VALUE 'S'.
 ************************************************************************
 *     *     VARIAVEIS
 *     ******************************************************************
-*      01 WS-N1                PIC 9(05)V9(2).
-*      01 WS-N2                PIC 9(05)V9(2).
-*      01 WS-O                 PIC A(01).
-*      01 WS-R                 PIC 9(05)V9(2).
-*      01 WS-ERR               PIC X(50) VALUES SPACES.
+       01 WS-N1                PIC 9(05)V9(2).
+       01 WS-N2                PIC 9(05)V9(2).
+       01 WS-O                 PIC A(01).
+       01 WS-R                 PIC 9(05)V9(4).
+       01 WS-ERR               PIC X(50) VALUE SPACES.
 *     *-----------------------------------------------------------------
-*      77 WS-DATA              PIC X(10) VALUES SPACES.
+       77 WS-DATA              PIC X(10) VALUE SPACES.
 ************************************************************************
+       77 WS-FS-TRAN            PIC X(02) VALUE SPACES.
+       77 WS-FS-RESULT          PIC X(02) VALUE SPACES.
+       77 WS-FIM-ARQUIVO        PIC X(01) VALUE 'N'.
+           88 WS-FIM-TRAN       VALUE 'S'.
+       01 WS-N1-EDIT            PIC ZZZZ9.99.
+       01 WS-N2-EDIT            PIC ZZZZ9.99.
+       01 WS-R-EDIT             PIC ZZZZ9.9999.
+      *-----------------------------------------------------------------
+      *    CASAS DECIMAIS CONFIGURAVEIS: O PARAMETRO EM
+      *    CALC2CFG.DAT DIZ QUANTAS CASAS DECIMAIS SAO CARREGADAS PARA
+      *    WS-R (2 OU 4); AS DEMAIS FICAM ZERADAS. SE O ARQUIVO NAO
+      *    EXISTIR OU TRAZER UM VALOR INVALIDO, ASSUME-SE 2 CASAS.
+       77 WS-FS-CONFIG          PIC X(02) VALUE SPACES.
+       77 WS-DECIMAIS           PIC 9(02) VALUE 02.
+       77 WS-FATOR-ESCALA       PIC 9(05) VALUE 1.
+       77 WS-R-ESCALADO         PIC 9(09) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *    CRITICA DE ENTRADA: CONFERE SE WS-N1/WS-N2 SAO
+      *    NUMERICOS E ESTAO DENTRO DA FAIXA DA PICTURE ANTES DE
+      *    QUALQUER COMPUTE, EM VEZ DE DEIXAR UM REGISTRO CORROMPIDO
+      *    ESTOURAR O CALCULO OU GERAR UM WS-R SEM SENTIDO. UMA
+      *    TRANSACAO REJEITADA E GRAVADA EM REJECT-FILE COM O REGISTRO
+      *    ORIGINAL, EM VEZ DE ENTRAR NO DISPATCH DE OPERADOR.
+      *    WS-VAL-MAXIMO E UM TETO DE NEGOCIO MENOR QUE O MAXIMO QUE A
+      *    PICTURE DE WS-N1/WS-N2 CONSEGUE REPRESENTAR (99999.99), PARA
+      *    QUE A CRITICA DE FAIXA TENHA EFEITO DE FATO; ANTES OS DOIS
+      *    LIMITES COINCIDIAM COM O RANGE NATIVO DO CAMPO E A CRITICA
+      *    NUNCA DISPARAVA. WS-VAL-MINIMO FICA EM ZEROS PORQUE O CAMPO
+      *    E SEM SINAL E ZERO E UM VALOR DE ENTRADA LEGITIMO.
+       77 WS-FS-REJECT          PIC X(02) VALUE SPACES.
+       77 WS-FS-STATUS          PIC X(02) VALUE SPACES.
+       77 WS-VAL-MINIMO         PIC 9(05)V9(2) VALUE ZEROS.
+       77 WS-VAL-MAXIMO         PIC 9(05)V9(2) VALUE 50000.00.
+       01 WS-REC-NUM-EDIT       PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+      *    RELATORIO DE TOTAIS DE CONTROLE: SOMA WS-R DE
+      *    TODA TRANSACAO BEM SUCEDIDA E CONTA REGISTROS LIDOS X
+      *    CALCULADOS X REJEITADOS, PARA BATER O LOTE CONTRA A
+      *    QUANTIDADE DE REGISTROS DO ARQUIVO DE ENTRADA.
+       77 WS-TOTAL-R            PIC 9(09)V9(4) VALUE ZEROS.
+       77 WS-TOTAL-R-EDIT       PIC ZZZZZZZZ9.9999.
+       77 WS-CNT-REJEITADAS     PIC 9(06) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 ************************************************************************
-*     *     DATA DE CRIAÇÃO
+*     *     ARQUIVOS DA EXECUCAO (LOTE NOTURNO OU AVULSA DO MENU)
 *     ******************************************************************
-*           MOVE "27"          TO WS-DATA(01:02)
-*           MOVE "/"           TO WS-DATA(03:01)
-*           MOVE "10"          TO WS-DATA(04:02)
-*           MOVE "/"           TO WS-DATA(06:01)
-*           MOVE "2023"        TO WS-DATA(07:04)
-*
-*           DISPLAY "CRIADO EM: " WS-DATA
+            PERFORM DEFINIR-ARQUIVOS
+
+      *    LIMPA O MARCADOR DE CONCLUSAO DO LOTE ANTERIOR LOGO NO
+      *    INICIO, ANTES DE QUALQUER PROCESSAMENTO: SE ESTA EXECUCAO
+      *    ABENDAR NO MEIO DO CAMINHO, O MARCADOR FICA AUSENTE E O
+      *    LOTE NOTURNO NAO CONFUNDE O ABEND COM UM PASSO CONCLUIDO.
+            IF NOT WS-MODO-AVULSO
+                OPEN OUTPUT STATUS-FILE
+                CLOSE STATUS-FILE
+            END-IF
 ************************************************************************
+*     *     DATA DE EXECUCAO (COMPARTILHADA VIA RUN HEADER)
+*     ******************************************************************
+      *    A DATA/HORA GRAVADA POR CALCULOS3 NO CABECALHO DE EXECUCAO
+      *    E LIDA AQUI, EM VEZ DE UM LITERAL FIXO NO PROGRAMA.
+            PERFORM LER-RUN-HEADER
+            MOVE WS-RUN-DATA   TO WS-DATA
+
+            DISPLAY "CRIADO EM: " WS-DATA
+            DISPLAY "NUMERO DO LOTE: " WS-RUN-NUMERO
 
+            PERFORM LER-CONFIG-DECIMAIS
 ************************************************************************
-*     *     ESTRUTURA DE DIGITAÇÃO DO USUÁRIO
+
+************************************************************************
+*     *     PROCESSAMENTO EM LOTE DO ARQUIVO DE TRANSACOES
 *     ******************************************************************
-*           DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-*           ACCEPT WS-N1
-*
-*           DISPLAY "DIGITE O SEUGUNDO NUMERO: ".
-*           ACCEPT WS-N2
-*
-*           DISPLAY "QUAL OP MATEMATICA SERA FEITA (+, -, /, *) ?  "
-*           ACCEPT WS-O
+      *    LE O ARQUIVO SEQUENCIAL DE TRANSACOES (N1/N2/OPERADOR) E
+      *    CALCULA O RESULTADO DE CADA UMA, GRAVANDO WS-R NO ARQUIVO
+      *    DE SAIDA, EM VEZ DE UMA UNICA CONTA DIGITADA POR SESSAO.
+************************************************************************
+            PERFORM LER-CHECKPOINT
+
+            IF WS-MODO-AVULSO
+                OPEN INPUT TRAN-FILE-M
+            ELSE
+                OPEN INPUT TRAN-FILE
+            END-IF
+
+            IF WS-CKPT-INICIO > 0
+                IF WS-MODO-AVULSO
+                    OPEN EXTEND RESULT-FILE-M
+                    IF WS-FS-RESULT-M NOT = '00'
+                        OPEN OUTPUT RESULT-FILE-M
+                    END-IF
+                    OPEN EXTEND AUDIT-FILE-M
+                    IF WS-FS-AUDIT-M NOT = '00'
+                        OPEN OUTPUT AUDIT-FILE-M
+                    END-IF
+                    OPEN EXTEND REJECT-FILE-M
+                    IF WS-FS-REJECT-M NOT = '00'
+                        OPEN OUTPUT REJECT-FILE-M
+                    END-IF
+                ELSE
+                    OPEN EXTEND RESULT-FILE
+                    IF WS-FS-RESULT NOT = '00'
+                        OPEN OUTPUT RESULT-FILE
+                    END-IF
+                    OPEN EXTEND AUDIT-FILE
+                    IF WS-FS-AUDIT NOT = '00'
+                        OPEN OUTPUT AUDIT-FILE
+                    END-IF
+                    OPEN EXTEND REJECT-FILE
+                    IF WS-FS-REJECT NOT = '00'
+                        OPEN OUTPUT REJECT-FILE
+                    END-IF
+                END-IF
+            ELSE
+                IF WS-MODO-AVULSO
+                    OPEN OUTPUT RESULT-FILE-M
+                    OPEN OUTPUT AUDIT-FILE-M
+                    OPEN OUTPUT REJECT-FILE-M
+                ELSE
+                    OPEN OUTPUT RESULT-FILE
+                    OPEN OUTPUT AUDIT-FILE
+                    OPEN OUTPUT REJECT-FILE
+                END-IF
+            END-IF
+
+            PERFORM UNTIL WS-FIM-TRAN
+                IF WS-MODO-AVULSO
+                    READ TRAN-FILE-M
+                        AT END
+                            MOVE 'S' TO WS-FIM-ARQUIVO
+                        NOT AT END
+                            MOVE TRAN-RECORD-M TO TRAN-RECORD-ALPHA
+                            ADD 1 TO WS-REC-NUM
+                            IF WS-REC-NUM > WS-CKPT-INICIO
+                                PERFORM PROCESSAR-TRANSACAO
+                                PERFORM GRAVAR-CHECKPOINT
+                            END-IF
+                    END-READ
+                ELSE
+                    READ TRAN-FILE
+                        AT END
+                            MOVE 'S' TO WS-FIM-ARQUIVO
+                        NOT AT END
+                            ADD 1 TO WS-REC-NUM
+                            IF WS-REC-NUM > WS-CKPT-INICIO
+                                PERFORM PROCESSAR-TRANSACAO
+                                PERFORM GRAVAR-CHECKPOINT
+                            END-IF
+                    END-READ
+                END-IF
+            END-PERFORM
+
+            IF WS-MODO-AVULSO
+                CLOSE TRAN-FILE-M RESULT-FILE-M AUDIT-FILE-M
+                      REJECT-FILE-M
+            ELSE
+                CLOSE TRAN-FILE RESULT-FILE AUDIT-FILE REJECT-FILE
+            END-IF
+
+      *    LOTE INTEIRO CONCLUIDO SEM ABEND: LIMPA O CHECKPOINT PARA QUE
+      *    A PROXIMA EXECUCAO COMECE DO REGISTRO 1.
+            PERFORM LIMPAR-CHECKPOINT
+
+            PERFORM IMPRIMIR-RESUMO-ERROS
+
+      *    LOTE CHEGOU ATE AQUI SEM ABEND: GRAVA O MARCADOR DE
+      *    CONCLUSAO PARA O LOTE NOTURNO CONFIRMAR QUE O PASSO RODOU
+      *    O ARQUIVO INTEIRO, INDEPENDENTE DO RETURN-CODE ABAIXO.
+            IF NOT WS-MODO-AVULSO
+                OPEN OUTPUT STATUS-FILE
+                MOVE 'CALCULO2 CONCLUIDO' TO STATUS-RECORD
+                WRITE STATUS-RECORD
+                CLOSE STATUS-FILE
+            END-IF
+
+************************************************************************
+*     *     RETURN-CODE PARA O JOB CONTROLADOR: SE ALGUMA
+*     *     TRANSACAO FOI REJEITADA, O LOTE NOTURNO PRECISA SABER, EM
+*     *     VEZ DE UM STOP RUN ZERO IGNORANDO OS ERROS TALLYADOS.
+*     *     SO=NAO CARREGA A CONTAGEM EM SI (O SISTEMA OPERACIONAL
+*     *     TRUNCA O RETURN-CODE A UM BYTE, ENTAO UM TOTAL MULTIPLO DE
+*     *     256 VOLTARIA COMO ZERO E O LOTE NOTURNO DEIXARIA DE AVISAR
+*     *     A PENDENCIA) -- A CONTAGEM EXATA JA ESTA DISPONIVEL PARA O
+*     *     OPERADOR VIA IMPRIMIR-RESUMO-ERROS E OS ARQUIVOS DE
+*     *     AUDITORIA/REJEICAO, ENTAO O RETURN-CODE SO PRECISA
+*     *     SINALIZAR SIM/NAO PARA O CHAMADOR.
+************************************************************************
+            COMPUTE WS-CNT-REJEITADAS = WS-CNT-ERRO-01 + WS-CNT-ERRO-02
+                                       + WS-CNT-ERRO-03 + WS-CNT-ERRO-04
+                                       + WS-CNT-ERRO-05 + WS-CNT-ERRO-06
+
+            IF WS-CNT-REJEITADAS > 0
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
+
+            STOP RUN.
+************************************************************************
+       PROCESSAR-TRANSACAO.
 ************************************************************************
+            MOVE TRAN-N1 TO WS-N1
+            MOVE TRAN-N2 TO WS-N2
+            MOVE TRAN-OP TO WS-O
+            MOVE ZEROS   TO WS-ERRO-COD
+            MOVE ZEROS   TO WS-R
+            MOVE SPACES  TO WS-ERR
+
+            PERFORM VALIDAR-ENTRADA
 
 ************************************************************************
 *     *     ESTRUTURA DO CÓDIGO
 *     ******************************************************************
-*              IF WS-O = "+" THEN
-*               COMPUTE WS-R = WS-N1 + WS-N2
-*           ELSE IF WS-O = "-" THEN
-*               COMPUTE WS-R = WS-N1 - WS-N2
-*           ELSE IF WS-O = "*" THEN
-*               COMPUTE WS-R = WS-N1 * WS-N2
-*           ELSE IF WS-O = "/" THEN
-*               IF WS-N2 NOT = 0.0 THEN
-*               COMPUTE WS-R = WS-N1 / WS-N2
-*               ELSE
-*                  MOVE "ERRO: DIVISAO POR ZERO." TO WS-ERR
-*                  DISPLAY WS-ERR
-*                  STOP RUN
-*               END-IF
-*           ELSE
-*              MOVE "OPERACAO INVALIDA" TO WS-ERR
-*              DISPLAY WS-ERR
-*              STOP RUN
-*           END-IF.
-*
-*              DISPLAY "O RESULTADO É :" WS-R.
-*
-*           STOP RUN.
+            IF ERRO-NENHUM
+               IF WS-O = "+" THEN
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = WS-N1 + WS-N2
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+            ELSE IF WS-O = "-" THEN
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = WS-N1 - WS-N2
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+            ELSE IF WS-O = "*" THEN
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = WS-N1 * WS-N2
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+            ELSE IF WS-O = "/" THEN
+                IF WS-N2 NOT = 0.0 THEN
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = WS-N1 / WS-N2
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+                ELSE
+                   MOVE 01 TO WS-ERRO-COD
+                END-IF
+            ELSE IF WS-O = "M" THEN
+                IF WS-N2 NOT = 0.0 THEN
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = FUNCTION MOD(WS-N1, WS-N2)
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+                ELSE
+                   MOVE 02 TO WS-ERRO-COD
+                END-IF
+            ELSE IF WS-O = "E" THEN
+      *    WS-R (PIC 9(05)V9(4)) NAO TEM CASAS PARA GUARDAR UM
+      *    EXPOENTE GRANDE (EX.: 3 ** 50000); SEM ON SIZE ERROR O
+      *    COMPUTE TRUNCAVA SILENCIOSAMENTE E GRAVAVA UM WS-R
+      *    ERRADO COMO SE FOSSE UMA TRANSACAO VALIDA, CORROMPENDO OS
+      *    TOTAIS DE CONTROLE DO LOTE.
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = WS-N1 ** WS-N2
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+            ELSE IF WS-O = "R" THEN
+      *    WS-N1 E SEM SINAL (PIC 9(05)V9(2)), ENTAO NUNCA E NEGATIVO;
+      *    NAO HA GUARDA DE RAIZ NEGATIVA A FAZER AQUI. O CODIGO DE
+      *    ERRO 03 (ERRO-RAIZ-NEGATIVA) FICA RESERVADO NA TABELA
+      *    COMPARTILHADA CALC2ERR PARA O DIA EM QUE WS-N1 PASSAR A
+      *    ACEITAR VALORES NEGATIVOS.
+                COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                      = FUNCTION SQRT(WS-N1)
+                    ON SIZE ERROR
+                        MOVE 06 TO WS-ERRO-COD
+                END-COMPUTE
+            ELSE
+               MOVE 04 TO WS-ERRO-COD
+            END-IF
+            END-IF.
+
+************************************************************************
+*     *     TRANSACAO INVALIDA: TALLYADA PELO CODIGO DE ERRO EM VEZ DE
+*     *     DERRUBAR O LOTE INTEIRO.
+************************************************************************
+            IF ERRO-NENHUM
+               PERFORM ARREDONDAR-RESULTADO
+               DISPLAY "O RESULTADO É :" WS-R
+               ADD 1 TO WS-CNT-TRANS-OK
+               ADD WS-R TO WS-TOTAL-R
+               MOVE WS-N1 TO WS-N1-EDIT
+               MOVE WS-N2 TO WS-N2-EDIT
+               MOVE WS-R  TO WS-R-EDIT
+               MOVE SPACES TO RESULT-RECORD
+               STRING 'N1='      DELIMITED BY SIZE
+                      WS-N1-EDIT DELIMITED BY SIZE
+                      ' N2='     DELIMITED BY SIZE
+                      WS-N2-EDIT DELIMITED BY SIZE
+                      ' OP='     DELIMITED BY SIZE
+                      WS-O       DELIMITED BY SIZE
+                      ' R='      DELIMITED BY SIZE
+                      WS-R-EDIT  DELIMITED BY SIZE
+                      INTO RESULT-RECORD
+               END-STRING
+               IF WS-MODO-AVULSO
+                   MOVE RESULT-RECORD TO RESULT-RECORD-M
+                   WRITE RESULT-RECORD-M
+               ELSE
+                   WRITE RESULT-RECORD
+               END-IF
+            ELSE
+               PERFORM DESCREVER-ERRO
+               DISPLAY WS-ERR
+               PERFORM TALLYAR-ERRO
+            END-IF
+
+            PERFORM GRAVAR-AUDITORIA.
+************************************************************************
+       DESCREVER-ERRO.
+************************************************************************
+            EVALUATE TRUE
+                WHEN ERRO-DIV-ZERO
+                    MOVE "ERRO: DIVISAO POR ZERO." TO WS-ERR
+                WHEN ERRO-MOD-ZERO
+                    MOVE "ERRO: MODULO POR ZERO." TO WS-ERR
+                WHEN ERRO-RAIZ-NEGATIVA
+                    MOVE "ERRO: RAIZ DE NUMERO NEGATIVO." TO WS-ERR
+                WHEN ERRO-OPERACAO-INVAL
+                    MOVE "OPERACAO INVALIDA (VALIDAS: + - * / M E R)"
+                        TO WS-ERR
+                WHEN ERRO-ENTRADA-INVAL
+                    MOVE "ENTRADA INVALIDA (NAO NUMERICA/FORA DA FAIXA)"
+                        TO WS-ERR
+                WHEN ERRO-TRANSBORDO
+                    MOVE "ERRO: RESULTADO TRANSBORDOU WS-R" TO WS-ERR
+            END-EVALUATE.
+************************************************************************
+       TALLYAR-ERRO.
+************************************************************************
+            EVALUATE TRUE
+                WHEN ERRO-DIV-ZERO
+                    ADD 1 TO WS-CNT-ERRO-01
+                WHEN ERRO-MOD-ZERO
+                    ADD 1 TO WS-CNT-ERRO-02
+                WHEN ERRO-RAIZ-NEGATIVA
+                    ADD 1 TO WS-CNT-ERRO-03
+                WHEN ERRO-OPERACAO-INVAL
+                    ADD 1 TO WS-CNT-ERRO-04
+                WHEN ERRO-ENTRADA-INVAL
+                    ADD 1 TO WS-CNT-ERRO-05
+                WHEN ERRO-TRANSBORDO
+                    ADD 1 TO WS-CNT-ERRO-06
+            END-EVALUATE.
+************************************************************************
+       VALIDAR-ENTRADA.
+************************************************************************
+            IF WS-N1 NOT NUMERIC OR WS-N2 NOT NUMERIC
+                MOVE 05 TO WS-ERRO-COD
+                PERFORM GRAVAR-REJEICAO
+                MOVE ZEROS TO WS-N1 WS-N2
+            ELSE
+                IF WS-N1 < WS-VAL-MINIMO OR WS-N1 > WS-VAL-MAXIMO
+                   OR WS-N2 < WS-VAL-MINIMO OR WS-N2 > WS-VAL-MAXIMO
+                    MOVE 05 TO WS-ERRO-COD
+                    PERFORM GRAVAR-REJEICAO
+                END-IF
+            END-IF.
+************************************************************************
+       GRAVAR-REJEICAO.
+************************************************************************
+            MOVE WS-REC-NUM TO WS-REC-NUM-EDIT
+            MOVE SPACES TO REJECT-RECORD
+            STRING 'REGISTRO=' DELIMITED BY SIZE
+                   WS-REC-NUM-EDIT DELIMITED BY SIZE
+                   ' DADOS=['      DELIMITED BY SIZE
+                   TRAN-RECORD-ALPHA DELIMITED BY SIZE
+                   ']'             DELIMITED BY SIZE
+                   ' MOTIVO=ENTRADA NAO NUMERICA OU FORA DA FAIXA'
+                                   DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+            END-STRING
+            IF WS-MODO-AVULSO
+                MOVE REJECT-RECORD TO REJECT-RECORD-M
+                WRITE REJECT-RECORD-M
+            ELSE
+                WRITE REJECT-RECORD
+            END-IF.
+************************************************************************
+       ARREDONDAR-RESULTADO.
+************************************************************************
+            COMPUTE WS-FATOR-ESCALA = 10 ** WS-DECIMAIS
+            COMPUTE WS-R-ESCALADO ROUNDED MODE IS NEAREST-EVEN
+                  = WS-R * WS-FATOR-ESCALA
+            COMPUTE WS-R ROUNDED MODE IS NEAREST-EVEN
+                  = WS-R-ESCALADO / WS-FATOR-ESCALA.
+************************************************************************
+       LER-CONFIG-DECIMAIS.
+************************************************************************
+            MOVE 02 TO WS-DECIMAIS
+            OPEN INPUT CONFIG-FILE
+            IF WS-FS-CONFIG = '00'
+                READ CONFIG-FILE
+                    NOT AT END
+                        IF CONFIG-RECORD = 02 OR CONFIG-RECORD = 04
+                            MOVE CONFIG-RECORD TO WS-DECIMAIS
+                        END-IF
+                END-READ
+                CLOSE CONFIG-FILE
+            END-IF.
+************************************************************************
+       DEFINIR-ARQUIVOS.
+************************************************************************
+            ACCEPT WS-PARM FROM COMMAND-LINE
+            IF WS-PARM = 'MENU'
+                MOVE 'S' TO WS-MODO-AVULSO-FLAG
+            END-IF.
+************************************************************************
+       LER-RUN-HEADER.
+************************************************************************
+            MOVE SPACES TO WS-RUN-HEADER
+            OPEN INPUT RUNCTL-FILE
+            IF WS-FS-RUNCTL = '00'
+                READ RUNCTL-FILE
+                    NOT AT END
+                        MOVE RUNCTL-RECORD TO WS-RUN-HEADER
+                END-READ
+                CLOSE RUNCTL-FILE
+            END-IF.
+************************************************************************
+       LER-CHECKPOINT.
+************************************************************************
+            MOVE ZEROS TO WS-CKPT-INICIO
+            IF WS-MODO-AVULSO
+                OPEN INPUT CHECKPOINT-FILE-M
+                IF WS-FS-CKPT-M = '00'
+                    READ CHECKPOINT-FILE-M
+                        NOT AT END
+                            MOVE CHECKPOINT-RECORD-M TO
+                                 CHECKPOINT-RECORD
+                            MOVE CKPT-REC-NUM     TO WS-CKPT-INICIO
+                            MOVE CKPT-CNT-OK      TO WS-CNT-TRANS-OK
+                            MOVE CKPT-CNT-ERRO-01 TO WS-CNT-ERRO-01
+                            MOVE CKPT-CNT-ERRO-02 TO WS-CNT-ERRO-02
+                            MOVE CKPT-CNT-ERRO-03 TO WS-CNT-ERRO-03
+                            MOVE CKPT-CNT-ERRO-04 TO WS-CNT-ERRO-04
+                            MOVE CKPT-CNT-ERRO-05 TO WS-CNT-ERRO-05
+                            MOVE CKPT-CNT-ERRO-06 TO WS-CNT-ERRO-06
+                            MOVE CKPT-TOTAL-R     TO WS-TOTAL-R
+                    END-READ
+                    CLOSE CHECKPOINT-FILE-M
+                END-IF
+            ELSE
+                OPEN INPUT CHECKPOINT-FILE
+                IF WS-FS-CKPT = '00'
+                    READ CHECKPOINT-FILE
+                        NOT AT END
+                            MOVE CKPT-REC-NUM     TO WS-CKPT-INICIO
+                            MOVE CKPT-CNT-OK      TO WS-CNT-TRANS-OK
+                            MOVE CKPT-CNT-ERRO-01 TO WS-CNT-ERRO-01
+                            MOVE CKPT-CNT-ERRO-02 TO WS-CNT-ERRO-02
+                            MOVE CKPT-CNT-ERRO-03 TO WS-CNT-ERRO-03
+                            MOVE CKPT-CNT-ERRO-04 TO WS-CNT-ERRO-04
+                            MOVE CKPT-CNT-ERRO-05 TO WS-CNT-ERRO-05
+                            MOVE CKPT-CNT-ERRO-06 TO WS-CNT-ERRO-06
+                            MOVE CKPT-TOTAL-R     TO WS-TOTAL-R
+                    END-READ
+                    CLOSE CHECKPOINT-FILE
+                END-IF
+            END-IF.
+************************************************************************
+       GRAVAR-CHECKPOINT.
+************************************************************************
+            MOVE WS-REC-NUM       TO CKPT-REC-NUM
+            MOVE WS-CNT-TRANS-OK  TO CKPT-CNT-OK
+            MOVE WS-CNT-ERRO-01   TO CKPT-CNT-ERRO-01
+            MOVE WS-CNT-ERRO-02   TO CKPT-CNT-ERRO-02
+            MOVE WS-CNT-ERRO-03   TO CKPT-CNT-ERRO-03
+            MOVE WS-CNT-ERRO-04   TO CKPT-CNT-ERRO-04
+            MOVE WS-CNT-ERRO-05   TO CKPT-CNT-ERRO-05
+            MOVE WS-CNT-ERRO-06   TO CKPT-CNT-ERRO-06
+            MOVE WS-TOTAL-R       TO CKPT-TOTAL-R
+            IF WS-MODO-AVULSO
+                MOVE CHECKPOINT-RECORD TO CHECKPOINT-RECORD-M
+                OPEN OUTPUT CHECKPOINT-FILE-M
+                WRITE CHECKPOINT-RECORD-M
+                CLOSE CHECKPOINT-FILE-M
+            ELSE
+                OPEN OUTPUT CHECKPOINT-FILE
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+************************************************************************
+       GRAVAR-AUDITORIA.
+************************************************************************
+            ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-AUD-HORA FROM TIME
+            MOVE WS-N1 TO WS-N1-EDIT
+            MOVE WS-N2 TO WS-N2-EDIT
+            MOVE WS-R  TO WS-R-EDIT
+            IF WS-ERR = SPACES
+                MOVE 'N' TO WS-AUD-ERRO
+            ELSE
+                MOVE 'S' TO WS-AUD-ERRO
+            END-IF
+            MOVE SPACES TO AUDIT-RECORD
+            STRING WS-AUD-DATA DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   WS-AUD-HORA DELIMITED BY SIZE
+                   ' N1='      DELIMITED BY SIZE
+                   WS-N1-EDIT  DELIMITED BY SIZE
+                   ' N2='      DELIMITED BY SIZE
+                   WS-N2-EDIT  DELIMITED BY SIZE
+                   ' OP='      DELIMITED BY SIZE
+                   WS-O        DELIMITED BY SIZE
+                   ' R='       DELIMITED BY SIZE
+                   WS-R-EDIT   DELIMITED BY SIZE
+                   ' ERRO='    DELIMITED BY SIZE
+                   WS-AUD-ERRO DELIMITED BY SIZE
+                   ' '         DELIMITED BY SIZE
+                   WS-ERR      DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+            END-STRING
+            IF WS-MODO-AVULSO
+                MOVE AUDIT-RECORD TO AUDIT-RECORD-M
+                WRITE AUDIT-RECORD-M
+            ELSE
+                WRITE AUDIT-RECORD
+            END-IF.
+************************************************************************
+       IMPRIMIR-RESUMO-ERROS.
+************************************************************************
+            DISPLAY "-=-=-=-= RESUMO DE FIM DE LOTE -=-=-=-="
+            DISPLAY "TRANSACOES OK..................: " WS-CNT-TRANS-OK
+            DISPLAY "01 DIVISAO POR ZERO............: " WS-CNT-ERRO-01
+            DISPLAY "02 MODULO POR ZERO..............: " WS-CNT-ERRO-02
+            DISPLAY "03 RAIZ DE NUMERO NEGATIVO......: " WS-CNT-ERRO-03
+            DISPLAY "04 OPERACAO INVALIDA............: " WS-CNT-ERRO-04
+            DISPLAY "05 ENTRADA INVALIDA.............: " WS-CNT-ERRO-05
+            DISPLAY "06 RESULTADO TRANSBORDOU WS-R...: " WS-CNT-ERRO-06
+            DISPLAY "-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-="
+
+            COMPUTE WS-CNT-REJEITADAS = WS-CNT-ERRO-01 + WS-CNT-ERRO-02
+                                       + WS-CNT-ERRO-03 + WS-CNT-ERRO-04
+                                       + WS-CNT-ERRO-05 + WS-CNT-ERRO-06
+            MOVE WS-TOTAL-R TO WS-TOTAL-R-EDIT
+
+            DISPLAY "-=-=-=-= TOTAIS DE CONTROLE DO LOTE -=-=-=-="
+            DISPLAY "REGISTROS LIDOS.......: " WS-REC-NUM
+            DISPLAY "REGISTROS CALCULADOS..: " WS-CNT-TRANS-OK
+            DISPLAY "REGISTROS REJEITADOS..: " WS-CNT-REJEITADAS
+            DISPLAY "TOTAL GERAL DE WS-R...: " WS-TOTAL-R-EDIT
+            DISPLAY "-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=".
+************************************************************************
+       LIMPAR-CHECKPOINT.
 ************************************************************************
+            MOVE ZEROS TO CHECKPOINT-RECORD
+            IF WS-MODO-AVULSO
+                MOVE CHECKPOINT-RECORD TO CHECKPOINT-RECORD-M
+                OPEN OUTPUT CHECKPOINT-FILE-M
+                WRITE CHECKPOINT-RECORD-M
+                CLOSE CHECKPOINT-FILE-M
+            ELSE
+                OPEN OUTPUT CHECKPOINT-FILE
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+            END-IF.
        END PROGRAM CALCULO2.
