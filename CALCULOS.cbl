@@ -6,31 +6,114 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE ASSIGN TO "data/CALCOSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRICE.
+
+           SELECT RUNCTL-FILE ASSIGN TO "data/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+           SELECT RESULT-FILE ASSIGN TO "data/CALCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULT.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICE-FILE.
+       01  PRICE-RECORD.
+           05  PRICE-QTD           PIC 9(02).
+           05  PRICE-UNIT          PIC 9(02).
+
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD           PIC X(24).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD           PIC X(60).
+
        WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       77 WS-FS-RUNCTL                PIC X(02) VALUE SPACES.
+       77 WS-FS-RESULT                PIC X(02) VALUE SPACES.
+       01 WS-N1-EDIT                  PIC Z(02).
+       01 WS-N2-EDIT                  PIC Z(02).
       ******************************************************************
       * area para criação de variáveis e atribição de valores
       ******************************************************************
 
        77 WS-N1                       PIC 9(02) VALUES ZEROS.
        77 WS-N2                       PIC 9(02) VALUES ZEROS.
-       77 WS-N3                       PIC Z(03) VALUES ZEROS.
+       77 WS-N3                       PIC Z(04) VALUES ZEROS.
+       77 WS-FS-PRICE                 PIC X(02) VALUE SPACES.
+       77 WS-FIM-ARQUIVO              PIC X(01) VALUE 'N'.
+           88 WS-FIM-PRICE            VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       ******************************************************************
       *area para a criação do código....
       ******************************************************************
+      *    LE O ARQUIVO DE PRECIFICACAO DIARIA (QUANTIDADE E PRECO
+      *    UNITARIO) E IMPRIME O RESULTADO PARA CADA LINHA, EM VEZ DE
+      *    MULTIPLICAR SEMPRE OS MESMOS DOIS LITERAIS.
+      ******************************************************************
+            PERFORM LER-RUN-HEADER
+
+            OPEN INPUT PRICE-FILE
+            OPEN OUTPUT RESULT-FILE
+
+            PERFORM UNTIL WS-FIM-PRICE
+                READ PRICE-FILE
+                    AT END
+                        MOVE 'S' TO WS-FIM-ARQUIVO
+                    NOT AT END
+                        PERFORM CALCULAR-LINHA
+                END-READ
+            END-PERFORM
 
-            MOVE 50 TO WS-N1
-            MOVE 50 TO WS-N2
+            CLOSE PRICE-FILE RESULT-FILE
+
+            STOP RUN.
+      ******************************************************************
+       LER-RUN-HEADER.
+      ******************************************************************
+      *    LE O CABECALHO DE EXECUCAO GRAVADO POR CALCULOS3
+      *    PARA CARIMBAR A MESMA DATA/HORA DO LOTE NESTE RELATORIO.
+            MOVE SPACES TO WS-RUN-HEADER
+            OPEN INPUT RUNCTL-FILE
+            IF WS-FS-RUNCTL = '00'
+                READ RUNCTL-FILE
+                    NOT AT END
+                        MOVE RUNCTL-RECORD TO WS-RUN-HEADER
+                END-READ
+                CLOSE RUNCTL-FILE
+            END-IF.
+      ******************************************************************
+       CALCULAR-LINHA.
+      ******************************************************************
+            MOVE PRICE-QTD  TO WS-N1
+            MOVE PRICE-UNIT TO WS-N2
 
             COMPUTE WS-N3 = WS-N1 * WS-N2
 
             DISPLAY "-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-"
+            DISPLAY "EXECUCAO DE: " WS-RUN-DATA
+            DISPLAY "NUMERO DO LOTE: " WS-RUN-NUMERO
             DISPLAY "O RESULTADO DA OPERACAO EH: " WS-N3
-            DISPLAY "-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-"
+            DISPLAY "-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-".
 
-            STOP RUN.
+            MOVE WS-N1 TO WS-N1-EDIT
+            MOVE WS-N2 TO WS-N2-EDIT
+            MOVE SPACES TO RESULT-RECORD
+            STRING 'QTD='      DELIMITED BY SIZE
+                   WS-N1-EDIT  DELIMITED BY SIZE
+                   ' UNIT='    DELIMITED BY SIZE
+                   WS-N2-EDIT  DELIMITED BY SIZE
+                   ' TOTAL='   DELIMITED BY SIZE
+                   WS-N3       DELIMITED BY SIZE
+                   INTO RESULT-RECORD
+            END-STRING
+            WRITE RESULT-RECORD.
 
        END PROGRAM CALCULOS.
