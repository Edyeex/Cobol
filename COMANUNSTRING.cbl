@@ -6,14 +6,100 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMANUNSTRING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "data/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "data/CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FS-CUSTOMER.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "data/CUSTEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPTION.
+
+           SELECT IMPORT-FILE ASSIGN TO "data/CUSTIMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPORT.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD                   PIC X(24).
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                PIC X(110).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD                   PIC X(60).
+
        WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       77 WS-FS-RUNCTL                     PIC X(02) VALUE SPACES.
+       77 WS-FS-CUSTOMER                   PIC X(02) VALUE SPACES.
+       77 WS-FS-EXCEPTION                  PIC X(02) VALUE SPACES.
       *-----------------------------------------------------------------
-       77 WS-NOME-COMPLETO                 PIC X(30) VALUE SPACES.
+      *    IMPORTACAO EM LOTE DO ARQUIVO DE CLIENTES: CADA
+      *    LINHA DE data/CUSTIMP.DAT E UM WS-NOME-COMPLETO A SER
+      *    QUEBRADO PELA MESMA LOGICA DE UNSTRING DAS FORMAS ACIMA, EM
+      *    VEZ DE SO DEMONSTRAR COM OS LITERAIS DAS FORMAS 1-5.
+       77 WS-FS-IMPORT                     PIC X(02) VALUE SPACES.
+       77 WS-FIM-IMPORT-FLAG               PIC X(01) VALUE 'N'.
+           88 WS-FIM-IMPORT                VALUE 'S'.
+      *-----------------------------------------------------------------
+      *    ARQUIVO MESTRE DE CLIENTES INDEXADO POR CUST-ID.
+      *    WS-PROX-ID GERA A PROXIMA CHAVE DISPONIVEL DENTRO DESTA
+      *    EXECUCAO, JA QUE O ARQUIVO E RECRIADO (OPEN OUTPUT) A CADA
+      *    LOTE, DA MESMA FORMA QUE OS DEMAIS ARQUIVOS DE SAIDA DESTE
+      *    PROGRAMA.
+       77 WS-PROX-ID                       PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *    PREFIXOS DE SOBRENOME: "DA", "DE", "DOS" E "SILVA"
+      *    SAO COLADOS AO TOKEN SEGUINTE ANTES DE WS-PRIM-NOME/MEIO/
+      *    ULTI-NOME SEREM PREENCHIDOS, EM VEZ DE FICAREM COMO PARTES
+      *    DE NOME SEPARADAS (P.EX. "MARIA DA SILVA SANTOS" VIRA
+      *    PRIMEIRO=MARIA, MEIO=DA SILVA, ULTIMO=SANTOS).
+       01  WS-GLUE-TEMP.
+           05  WS-GT1                      PIC X(21) VALUE SPACES.
+           05  WS-GT2                      PIC X(21) VALUE SPACES.
+           05  WS-GT3                      PIC X(21) VALUE SPACES.
+           05  WS-GT4                      PIC X(21) VALUE SPACES.
+           05  WS-GT5                      PIC X(21) VALUE SPACES.
+       77 WS-GLUE-MERGE                    PIC X(21) VALUE SPACES.
+       77 WS-GLUE-N                        PIC 9(01) VALUE ZEROS.
+       77 WS-GLUE-M                        PIC 9(01) VALUE ZEROS.
+       77 WS-GLUE-POS                      PIC 9(01) VALUE ZEROS.
+       77 WS-GLUE-PALAVRA                  PIC X(21) VALUE SPACES.
+           88 WS-GLUE-EH-PREFIXO           VALUE 'DA', 'DE', 'DOS',
+                                                  'SILVA'.
+      *-----------------------------------------------------------------
+      *    VALIDACAO DO NOME E LOG DE EXCECOES.
+      *-----------------------------------------------------------------
+       77 WS-NOME-VALIDO-FLAG              PIC X(01) VALUE 'S'.
+           88 WS-NOME-VALIDO               VALUE 'S'.
+       77 WS-EXC-RAZAO                     PIC X(30) VALUE SPACES.
+       77 WS-EXC-DIGITOS                   PIC 9(02) VALUE ZEROS.
+       77 WS-EXC-ESP-DUPLO                 PIC 9(02) VALUE ZEROS.
+       77 WS-EXC-TAM-NOME                  PIC 9(03) VALUE ZEROS.
+       77 WS-EXC-INICIO-NOME               PIC 9(03) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *    WS-NOME-COMPLETO E WS-NOME FORAM AMPLIADOS PARA
+      *    COMPORTAR NOMES COM MAIS DE TRES PARTES (SOBRENOMES
+      *    COMPOSTOS, VARIOS NOMES DO MEIO) EM VEZ DE TRUNCAR TUDO
+      *    APOS O TERCEIRO TOKEN DELIMITADO POR ESPACO.
+       77 WS-NOME-COMPLETO                 PIC X(60) VALUE SPACES.
        01 WS-NOME.
           03 WS-PRIM-NOME                  PIC X(10) VALUE SPACES.
-          03 WS-NOME-MEIO                  PIC X(10) VALUE SPACES.
+          03 WS-NOME-MEIO-1                PIC X(10) VALUE SPACES.
+          03 WS-NOME-MEIO-2                PIC X(10) VALUE SPACES.
+          03 WS-NOME-MEIO-3                PIC X(10) VALUE SPACES.
           03 WS-ULTI-NOME                  PIC X(10) VALUE SPACES.
        77 WS-MOSTRA                        PIC X(50) VALUE SPACES.
        01 WS-COUNT.
@@ -27,49 +113,88 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *-----------------------------------------------------------------
+      *    CARIMBA A DATA/HORA DA EXECUCAO GRAVADA POR CALCULOS3 NO
+      *    CABECALHO COMPARTILHADO DO LOTE.
+            PERFORM LER-RUN-HEADER
+            DISPLAY 'EXECUCAO DE: ' WS-RUN-DATA
+            DISPLAY 'NUMERO DO LOTE: ' WS-RUN-NUMERO
+      *    O ARQUIVO DE CLIENTES E DE EXCECOES SO RECEBE NOMES REAIS,
+      *    VINDOS DA IMPORTACAO EM LOTE MAIS ABAIXO -- AS FORMAS 1 A 5
+      *    SAO DEMONSTRACOES DA SINTAXE DE UNSTRING COM NOMES FICTICIOS
+      *    E CONTINUAM SO EXIBINDO O RESULTADO NA TELA, PARA NAO MISTURAR
+      *    DADOS DE EXEMPLO COM O CADASTRO DE CLIENTES.
+            OPEN OUTPUT CUSTOMER-FILE
+      *    AO CONTRARIO DOS DEMAIS ARQUIVOS DE SAIDA DESTE PROGRAMA,
+      *    UM CUSTOMER-FILE QUE NAO ABRE FICA MUDO POR PADRAO: TODO
+      *    WRITE CUSTOMER-RECORD SEGUINTE VIRA NO-OP E O PROGRAMA
+      *    TERMINA COM RETURN-CODE 0 MESMO SEM GRAVAR NENHUM CLIENTE.
+      *    SO AVISA (NAO INTERROMPE O LOTE) PORQUE O ARQUIVO DE
+      *    EXCECOES E O RESTO DO PASSO CONTINUAM VALENDO A PENA RODAR.
+            IF WS-FS-CUSTOMER NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CUSTOMER-FILE, FILE STATUS: '
+                        WS-FS-CUSTOMER
+            END-IF
+            OPEN OUTPUT EXCEPTION-FILE
       *=========================FORMA 1=================================
             DISPLAY 'FORMA 1'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
 
-            MOVE 'CAMILLY BERETTA MACHADO'        TO WS-NOME-COMPLETO
+            MOVE 'MARIA EDUARDA SANTOS OLIVEIRA COSTA' TO
+                 WS-NOME-COMPLETO
 
             UNSTRING
                    WS-NOME-COMPLETO
                    DELIMITED BY SPACES
                    INTO WS-PRIM-NOME
-                        WS-NOME-MEIO
+                        WS-NOME-MEIO-1
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
                         WS-ULTI-NOME
+                   TALLYING IN WS-TOT-CAMPOS
             END-UNSTRING.
 
-            DISPLAY 'WS-PRIM-NOME: ' WS-PRIM-NOME
-            DISPLAY 'WS-NOME-MEIO: ' WS-NOME-MEIO
-            DISPLAY 'WS-ULTI-NOME: ' WS-ULTI-NOME
+            DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
+            DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
             DISPLAY '-----------------------------------'
 
       *=========================FORMA 2=================================
+      *    DEMONSTRA O WITH POINTER PULANDO UM CODIGO DE 2 CARACTERES
+      *    ANTES DO NOME (P.EX. UM PREFIXO DE ORIGEM DO CADASTRO), NAO
+      *    NO MEIO DA PRIMEIRA PALAVRA -- ANTES O PONTEIRO CAIA EM
+      *    "CA|MILLY" E O NOME QUEBRADO SAIA TRUNCADO ("MILLY"), UM
+      *    LIXO DE PARSE QUE UM WITH POINTER MAL POSICIONADO PODERIA
+      *    PRODUZIR SE NAO CAISSE EXATAMENTE NUMA FRONTEIRA DE PALAVRA.
             DISPLAY 'FORMA 2'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
 
-            MOVE 'CAMILLY BERETTA MACHADO'        TO WS-NOME-COMPLETO
-            MOVE 3                                TO WS-PONTEIRO
+            MOVE 'ID CAMILLY BERETTA SANTOS MACHADO' TO
+                 WS-NOME-COMPLETO
+            MOVE 4                                TO WS-PONTEIRO
             UNSTRING
                    WS-NOME-COMPLETO
                    DELIMITED BY SPACES
                    INTO WS-PRIM-NOME
-                        WS-NOME-MEIO
+                        WS-NOME-MEIO-1
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
                         WS-ULTI-NOME
                    WITH POINTER WS-PONTEIRO
                    TALLYING IN WS-TOT-CAMPOS
             END-UNSTRING.
 
             DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
-            DISPLAY 'WS-NOME-MEIO.: ' WS-NOME-MEIO
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
             DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
             DISPLAY 'WS-PONTEIRO..: ' WS-PONTEIRO
             DISPLAY 'WS-TOT-CAMPOS: ' WS-TOT-CAMPOS
@@ -77,7 +202,7 @@
 
       *=========================FORMA 3=================================
             DISPLAY 'FORMA 3'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
@@ -88,14 +213,18 @@
                    WS-NOME-COMPLETO
                    DELIMITED BY '*' OR ';'
                    INTO WS-PRIM-NOME
-                        WS-NOME-MEIO
+                        WS-NOME-MEIO-1
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
                         WS-ULTI-NOME
                    WITH POINTER WS-PONTEIRO
                    TALLYING IN WS-TOT-CAMPOS
             END-UNSTRING.
 
             DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
-            DISPLAY 'WS-NOME-MEIO.: ' WS-NOME-MEIO
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
             DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
             DISPLAY 'WS-PONTEIRO..: ' WS-PONTEIRO
             DISPLAY 'WS-TOT-CAMPOS: ' WS-TOT-CAMPOS
@@ -103,25 +232,29 @@
 
       *=========================FORMA 4=================================
             DISPLAY 'FORMA 4'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
 
-            MOVE '*CAMILLY*BERETTA;MACHADO*'        TO WS-NOME-COMPLETO
+            MOVE '*CAMILLY*BERETTA;SANTOS;MACHADO*'  TO WS-NOME-COMPLETO
             MOVE 2                                 TO WS-PONTEIRO
             UNSTRING
                    WS-NOME-COMPLETO
                    DELIMITED BY '*' OR ';'
-                   INTO WS-PRIM-NOME COUNT IN WS-TAM-1
-                        WS-NOME-MEIO COUNT IN WS-TAM-2
-                        WS-ULTI-NOME COUNT IN WS-TAM-3
+                   INTO WS-PRIM-NOME   COUNT IN WS-TAM-1
+                        WS-NOME-MEIO-1 COUNT IN WS-TAM-2
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
+                        WS-ULTI-NOME   COUNT IN WS-TAM-3
                    WITH POINTER WS-PONTEIRO
                    TALLYING IN WS-TOT-CAMPOS
             END-UNSTRING.
 
             DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
-            DISPLAY 'WS-NOME-MEIO.: ' WS-NOME-MEIO
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
             DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
             DISPLAY 'WS-PONTEIRO..: ' WS-PONTEIRO
             DISPLAY 'WS-TOT-CAMPOS: ' WS-TOT-CAMPOS
@@ -132,25 +265,30 @@
 
       *=========================FORMA 5=================================
             DISPLAY 'FORMA 5'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
 
-            MOVE '*CAMILLY***BERETTA;;;MACHADO*'   TO WS-NOME-COMPLETO
+            MOVE '*CAMILLY***BERETTA;;;SANTOS***MACHADO*' TO
+                 WS-NOME-COMPLETO
             MOVE 2                                 TO WS-PONTEIRO
             UNSTRING
                    WS-NOME-COMPLETO
                    DELIMITED BY ALL '*' OR ALL ';'
-                   INTO WS-PRIM-NOME COUNT IN WS-TAM-1
-                        WS-NOME-MEIO COUNT IN WS-TAM-2
-                        WS-ULTI-NOME COUNT IN WS-TAM-3
+                   INTO WS-PRIM-NOME   COUNT IN WS-TAM-1
+                        WS-NOME-MEIO-1 COUNT IN WS-TAM-2
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
+                        WS-ULTI-NOME   COUNT IN WS-TAM-3
                    WITH POINTER WS-PONTEIRO
                    TALLYING IN WS-TOT-CAMPOS
             END-UNSTRING.
 
             DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
-            DISPLAY 'WS-NOME-MEIO.: ' WS-NOME-MEIO
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
             DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
             DISPLAY 'WS-PONTEIRO..: ' WS-PONTEIRO
             DISPLAY 'WS-TOT-CAMPOS: ' WS-TOT-CAMPOS
@@ -159,6 +297,290 @@
             DISPLAY 'WS-TAM-3.....: ' WS-TAM-3
             DISPLAY '-----------------------------------'
 
+      *=====================IMPORTACAO EM LOTE===========================
+      *    LE data/CUSTIMP.DAT LINHA A LINHA E APLICA A MESMA
+      *    QUEBRA DE NOME DAS FORMAS ACIMA A CADA REGISTRO, EM VEZ DE
+      *    SO PROCESSAR OS LITERAIS FIXOS DAS FORMAS 1-5.
+            DISPLAY 'IMPORTACAO DE ARQUIVO'
+            OPEN INPUT IMPORT-FILE
+            IF WS-FS-IMPORT = '00'
+                PERFORM UNTIL WS-FIM-IMPORT
+                    READ IMPORT-FILE
+                        AT END
+                            MOVE 'S' TO WS-FIM-IMPORT-FLAG
+                        NOT AT END
+                            PERFORM PROCESSAR-LINHA-IMPORTACAO
+                    END-READ
+                END-PERFORM
+                CLOSE IMPORT-FILE
+            END-IF
+
+            CLOSE CUSTOMER-FILE
+            CLOSE EXCEPTION-FILE
+
             STOP RUN.
+      *-----------------------------------------------------------------
+       PROCESSAR-LINHA-IMPORTACAO.
+      *-----------------------------------------------------------------
+      *    QUEBRA UM REGISTRO DO ARQUIVO DE IMPORTACAO. O ARQUIVO PODE
+      *    MISTURAR NOMES SEPARADOS POR ESPACO OU POR PIPE (CONFORME O
+      *    LOTE RECEBIDO DE OUTROS SISTEMAS), ENTAO O DELIMITED BY
+      *    ACEITA OS DOIS EM VEZ DE ASSUMIR UM FORMATO SO.
+            INITIALIZE WS-NOME-COMPLETO
+                       WS-NOME
+                       WS-MOSTRA
+                       WS-COUNT
+
+            MOVE IMPORT-RECORD TO WS-NOME-COMPLETO
+
+            UNSTRING
+                   WS-NOME-COMPLETO
+                   DELIMITED BY SPACES OR '|'
+                   INTO WS-PRIM-NOME
+                        WS-NOME-MEIO-1
+                        WS-NOME-MEIO-2
+                        WS-NOME-MEIO-3
+                        WS-ULTI-NOME
+                   TALLYING IN WS-TOT-CAMPOS
+            END-UNSTRING
+
+            DISPLAY 'WS-PRIM-NOME.: ' WS-PRIM-NOME
+            DISPLAY 'WS-NOME-MEIO-1: ' WS-NOME-MEIO-1
+            DISPLAY 'WS-NOME-MEIO-2: ' WS-NOME-MEIO-2
+            DISPLAY 'WS-NOME-MEIO-3: ' WS-NOME-MEIO-3
+            DISPLAY 'WS-ULTI-NOME.: ' WS-ULTI-NOME
+            DISPLAY '-----------------------------------'
+            PERFORM GLUE-PREFIXOS-SOBRENOME
+            PERFORM VALIDAR-NOME
+            IF WS-NOME-VALIDO
+                PERFORM GRAVAR-CLIENTE
+            ELSE
+                PERFORM GRAVAR-EXCECAO
+            END-IF.
+      *-----------------------------------------------------------------
+       GLUE-PREFIXOS-SOBRENOME.
+      *-----------------------------------------------------------------
+      *    PROCURA UM PREFIXO DE SOBRENOME (DA/DE/DOS/SILVA) ENTRE OS
+      *    TOKENS JA QUEBRADOS PELO UNSTRING E O COLA NO TOKEN SEGUINTE.
+      *    SO TRATA UM PREFIXO POR NOME, QUE E O CASO REAL DOS NOSSOS
+      *    CLIENTES; NOMES COM PREFIXOS ENCADEADOS FICAM DE FORA POR ORA.
+            MOVE WS-PRIM-NOME    TO WS-GT1
+            MOVE WS-NOME-MEIO-1  TO WS-GT2
+            MOVE WS-NOME-MEIO-2  TO WS-GT3
+            MOVE WS-NOME-MEIO-3  TO WS-GT4
+            MOVE WS-ULTI-NOME    TO WS-GT5
+
+            EVALUATE TRUE
+                WHEN WS-GT5 NOT = SPACES
+                    MOVE 5 TO WS-GLUE-N
+                WHEN WS-GT4 NOT = SPACES
+                    MOVE 4 TO WS-GLUE-N
+                WHEN WS-GT3 NOT = SPACES
+                    MOVE 3 TO WS-GLUE-N
+                WHEN WS-GT2 NOT = SPACES
+                    MOVE 2 TO WS-GLUE-N
+                WHEN OTHER
+                    MOVE 1 TO WS-GLUE-N
+            END-EVALUATE
+
+            MOVE ZEROS TO WS-GLUE-POS
+
+            IF WS-GLUE-POS = 0 AND WS-GLUE-N >= 2
+                MOVE FUNCTION TRIM(WS-GT1) TO WS-GLUE-PALAVRA
+                IF WS-GLUE-EH-PREFIXO
+                    MOVE 1 TO WS-GLUE-POS
+                END-IF
+            END-IF
+            IF WS-GLUE-POS = 0 AND WS-GLUE-N >= 3
+                MOVE FUNCTION TRIM(WS-GT2) TO WS-GLUE-PALAVRA
+                IF WS-GLUE-EH-PREFIXO
+                    MOVE 2 TO WS-GLUE-POS
+                END-IF
+            END-IF
+            IF WS-GLUE-POS = 0 AND WS-GLUE-N >= 4
+                MOVE FUNCTION TRIM(WS-GT3) TO WS-GLUE-PALAVRA
+                IF WS-GLUE-EH-PREFIXO
+                    MOVE 3 TO WS-GLUE-POS
+                END-IF
+            END-IF
+            IF WS-GLUE-POS = 0 AND WS-GLUE-N >= 5
+                MOVE FUNCTION TRIM(WS-GT4) TO WS-GLUE-PALAVRA
+                IF WS-GLUE-EH-PREFIXO
+                    MOVE 4 TO WS-GLUE-POS
+                END-IF
+            END-IF
+
+      *    O REALINHAMENTO FINAL (EVALUATE WS-GLUE-M LOGO ABAIXO) RODA
+      *    SEMPRE QUE HOUVER MENOS DE 5 TOKENS, COM OU SEM PREFIXO
+      *    COLADO: UM NOME DE 2 A 4 TOKENS SEM PREFIXO SAI DO UNSTRING
+      *    PREENCHIDO DA ESQUERDA PARA A DIREITA (WS-PRIM-NOME,
+      *    WS-NOME-MEIO-1, ...), DEIXANDO WS-ULTI-NOME EM BRANCO SE NAO
+      *    FOR DESLOCADO PARA LA; POR ISSO O DESLOCAMENTO NAO PODE FICAR
+      *    CONDICIONADO A TER ENCONTRADO UM PREFIXO DA/DE/DOS/SILVA.
+      *    ISSO NAO MASCARA UM UNSTRING REALMENTE MAL POSICIONADO (POR
+      *    EXEMPLO, UM WITH POINTER QUE SO CAPTUROU UM TOKEN): NESSE
+      *    CASO WS-GLUE-N = 1 E O DESLOCAMENTO ABAIXO SO REPOE O MESMO
+      *    TOKEN EM WS-PRIM-NOME, DEIXANDO WS-ULTI-NOME EM BRANCO PARA
+      *    VALIDAR-NOME REJEITAR DA MESMA FORMA.
+            IF WS-GLUE-POS > 0
+      *    LIMPA WS-GLUE-MERGE ANTES DE CADA STRING: DELIMITED BY SIZE
+      *    SO SOBRESCREVE OS BYTES DO NOVO CONTEUDO, E UM MERGE MAIS
+      *    CURTO QUE O DA CHAMADA ANTERIOR DEIXARIA CARACTERES DO
+      *    REGISTRO ANTERIOR GRUDADOS NO FIM DO TOKEN COLADO.
+                MOVE SPACES TO WS-GLUE-MERGE
+                EVALUATE WS-GLUE-POS
+                    WHEN 1
+                        STRING FUNCTION TRIM(WS-GT1) ' '
+                               FUNCTION TRIM(WS-GT2)
+                               DELIMITED BY SIZE INTO WS-GLUE-MERGE
+                        MOVE WS-GLUE-MERGE TO WS-GT1
+                        MOVE WS-GT3 TO WS-GT2
+                        MOVE WS-GT4 TO WS-GT3
+                        MOVE WS-GT5 TO WS-GT4
+                        MOVE SPACES TO WS-GT5
+                    WHEN 2
+                        STRING FUNCTION TRIM(WS-GT2) ' '
+                               FUNCTION TRIM(WS-GT3)
+                               DELIMITED BY SIZE INTO WS-GLUE-MERGE
+                        MOVE WS-GLUE-MERGE TO WS-GT2
+                        MOVE WS-GT4 TO WS-GT3
+                        MOVE WS-GT5 TO WS-GT4
+                        MOVE SPACES TO WS-GT5
+                    WHEN 3
+                        STRING FUNCTION TRIM(WS-GT3) ' '
+                               FUNCTION TRIM(WS-GT4)
+                               DELIMITED BY SIZE INTO WS-GLUE-MERGE
+                        MOVE WS-GLUE-MERGE TO WS-GT3
+                        MOVE WS-GT5 TO WS-GT4
+                        MOVE SPACES TO WS-GT5
+                    WHEN 4
+                        STRING FUNCTION TRIM(WS-GT4) ' '
+                               FUNCTION TRIM(WS-GT5)
+                               DELIMITED BY SIZE INTO WS-GLUE-MERGE
+                        MOVE WS-GLUE-MERGE TO WS-GT4
+                        MOVE SPACES TO WS-GT5
+                END-EVALUATE
+
+                SUBTRACT 1 FROM WS-GLUE-N GIVING WS-GLUE-M
+            ELSE
+                MOVE WS-GLUE-N TO WS-GLUE-M
+            END-IF
+
+            MOVE SPACES TO WS-PRIM-NOME   WS-NOME-MEIO-1
+                           WS-NOME-MEIO-2 WS-NOME-MEIO-3
+                           WS-ULTI-NOME
+
+            EVALUATE WS-GLUE-M
+                WHEN 1
+                    MOVE WS-GT1 TO WS-PRIM-NOME
+                WHEN 2
+                    MOVE WS-GT1 TO WS-PRIM-NOME
+                    MOVE WS-GT2 TO WS-ULTI-NOME
+                WHEN 3
+                    MOVE WS-GT1 TO WS-PRIM-NOME
+                    MOVE WS-GT2 TO WS-NOME-MEIO-1
+                    MOVE WS-GT3 TO WS-ULTI-NOME
+                WHEN 4
+                    MOVE WS-GT1 TO WS-PRIM-NOME
+                    MOVE WS-GT2 TO WS-NOME-MEIO-1
+                    MOVE WS-GT3 TO WS-NOME-MEIO-2
+                    MOVE WS-GT4 TO WS-ULTI-NOME
+                WHEN 5
+                    MOVE WS-GT1 TO WS-PRIM-NOME
+                    MOVE WS-GT2 TO WS-NOME-MEIO-1
+                    MOVE WS-GT3 TO WS-NOME-MEIO-2
+                    MOVE WS-GT4 TO WS-NOME-MEIO-3
+                    MOVE WS-GT5 TO WS-ULTI-NOME
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+       VALIDAR-NOME.
+      *-----------------------------------------------------------------
+      *    REJEITA NOME COM DIGITO EMBUTIDO, ESPACOS DUPLOS OU QUE NAO
+      *    TENHA QUEBRADO EM PRIMEIRO E ULTIMO NOME, EM VEZ
+      *    DE DEIXAR O UNSTRING GRAVAR LIXO SILENCIOSAMENTE.
+            MOVE 'S' TO WS-NOME-VALIDO-FLAG
+            MOVE SPACES TO WS-EXC-RAZAO
+            MOVE ZEROS TO WS-EXC-DIGITOS WS-EXC-ESP-DUPLO
+            COMPUTE WS-EXC-TAM-NOME =
+                FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-COMPLETO))
+
+            INSPECT WS-NOME-COMPLETO TALLYING WS-EXC-DIGITOS
+                FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                    ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+
+      *    SO PROCURA ESPACOS DUPLOS DENTRO DO NOME DIGITADO, NAO NOS
+      *    ESPACOS A ESQUERDA (P.EX. UM NOME DIGITADO NO MENU COM UM
+      *    ESPACO NA FRENTE) NEM NO PREENCHIMENTO EM BRANCO ATE O FIM
+      *    DO CAMPO X(60) -- POR ISSO O INICIO DA FATIA VEM DE ONDE O
+      *    CONTEUDO DIGITADO REALMENTE COMECA, NAO DA POSICAO 1.
+            IF WS-EXC-TAM-NOME > 0
+                COMPUTE WS-EXC-INICIO-NOME =
+                    FUNCTION LENGTH(WS-NOME-COMPLETO)
+                    - FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-COMPLETO
+                                                     LEADING))
+                    + 1
+                INSPECT WS-NOME-COMPLETO
+                        (WS-EXC-INICIO-NOME:WS-EXC-TAM-NOME)
+                    TALLYING WS-EXC-ESP-DUPLO FOR ALL '  '
+            END-IF
+
+            IF WS-EXC-DIGITOS > 0
+                MOVE 'N' TO WS-NOME-VALIDO-FLAG
+                MOVE 'NOME CONTEM DIGITO' TO WS-EXC-RAZAO
+            ELSE
+                IF WS-EXC-ESP-DUPLO > 0
+                    MOVE 'N' TO WS-NOME-VALIDO-FLAG
+                    MOVE 'ESPACOS DUPLOS NO NOME' TO WS-EXC-RAZAO
+                ELSE
+                    IF WS-PRIM-NOME = SPACES OR WS-ULTI-NOME = SPACES
+                        MOVE 'N' TO WS-NOME-VALIDO-FLAG
+                        MOVE 'NOME NAO TEM PRIMEIRO/ULTIMO'
+                            TO WS-EXC-RAZAO
+                    END-IF
+                END-IF
+            END-IF.
+      *-----------------------------------------------------------------
+       GRAVAR-CLIENTE.
+      *-----------------------------------------------------------------
+      *    GRAVA O NOME JA QUEBRADO EM PARTES NO ARQUIVO DE CLIENTES.
+            MOVE SPACES         TO CUSTOMER-RECORD
+            ADD 1               TO WS-PROX-ID
+            MOVE WS-PROX-ID     TO CUST-ID
+            MOVE WS-PRIM-NOME   TO CUST-PRIM-NOME
+            MOVE WS-NOME-MEIO-1 TO CUST-NOME-MEIO-1
+            MOVE WS-NOME-MEIO-2 TO CUST-NOME-MEIO-2
+            MOVE WS-NOME-MEIO-3 TO CUST-NOME-MEIO-3
+            MOVE WS-ULTI-NOME   TO CUST-ULTI-NOME
+            WRITE CUSTOMER-RECORD
+            IF WS-FS-CUSTOMER NOT = '00'
+                DISPLAY 'ERRO AO GRAVAR CUSTOMER-RECORD, FILE STATUS: '
+                        WS-FS-CUSTOMER
+            END-IF.
+      *-----------------------------------------------------------------
+       GRAVAR-EXCECAO.
+      *-----------------------------------------------------------------
+      *    GRAVA O NOME ORIGINAL REJEITADO E O MOTIVO NO ARQUIVO DE
+      *    EXCECOES.
+            DISPLAY 'NOME REJEITADO: ' WS-EXC-RAZAO
+            MOVE SPACES TO EXCEPTION-RECORD
+            STRING 'NOME='          DELIMITED BY SIZE
+                   WS-NOME-COMPLETO DELIMITED BY SIZE
+                   ' RAZAO='        DELIMITED BY SIZE
+                   WS-EXC-RAZAO     DELIMITED BY SIZE
+                   INTO EXCEPTION-RECORD
+            END-STRING
+            WRITE EXCEPTION-RECORD.
+      *-----------------------------------------------------------------
+       LER-RUN-HEADER.
+      *-----------------------------------------------------------------
+            MOVE SPACES TO WS-RUN-HEADER
+            OPEN INPUT RUNCTL-FILE
+            IF WS-FS-RUNCTL = '00'
+                READ RUNCTL-FILE
+                    NOT AT END
+                        MOVE RUNCTL-RECORD TO WS-RUN-HEADER
+                END-READ
+                CLOSE RUNCTL-FILE
+            END-IF.
 
        END PROGRAM COMANUNSTRING.
